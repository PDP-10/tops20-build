@@ -0,0 +1,616 @@
+IDENTIFICATION DIVISION.
+
+PROGRAM-ID.
+
+	JTPAYR.
+
+AUTHOR. DIGITAL EQUIPMENT CORPORATION.
+
+*	COPYRIGHT (C) DIGITAL EQUIPMENT CORPORATION 1986.
+*	ALL RIGHTS RESERVED.
+*
+*	THIS SOFTWARE IS FURNISHED UNDER A LICENSE AND MAY  BE  USED  AND
+*	COPIED ONLY IN ACCORDANCE WITH THE TERMS OF SUCH LICENSE AND WITH
+*	THE INCLUSION OF THE ABOVE COPYRIGHT NOTICE.   THIS  SOFTWARE  OR
+*	ANY  OTHER  COPIES  THEREOF MAY NOT BE PROVIDED OR OTHERWISE MADE
+*	AVAILABLE TO ANY OTHER PERSON.  NO TITLE TO AND OWNERSHIP OF  THE
+*	SOFTWARE IS HEREBY TRANSFERRED.
+*
+*	THE INFORMATION IN THIS SOFTWARE IS  SUBJECT  TO  CHANGE  WITHOUT
+*	NOTICE  AND  SHOULD  NOT  BE CONSTRUED AS A COMMITMENT BY DIGITAL
+*	EQUIPMENT CORPORATION.
+*
+*	DIGITAL ASSUMES NO RESPONSIBILITY FOR THE USE OR  RELIABILITY  OF
+*	ITS SOFTWARE ON EQUIPMENT THAT IS NOT SUPPLIED BY DIGITAL.
+*
+*	This program is a portion of the DIL Load Test test
+*	application.  It runs on the DEC-20 and reads the job ticket
+*	file built up by JTSERV, sorting it into cost-center order and
+*	producing a payroll extract report: a printed listing with a
+*	subtotal for each cost center and a grand total, plus a
+*	sequential extract file for the payroll system to pick up.
+
+INSTALLATION. DEC-MARLBOROUGH.
+
+DATE-WRITTEN. SEPTEMBER 15, 1986.
+
+* Facility: DIL-SAMPLE
+*
+* Edit History:
+*
+* new_version (1, 0)
+*
+* Edit (%O'1', '15-Sep-86', 'Sandy Clemens')
+* %(  Add a payroll/cost-center extract report program that reads
+*     the job ticket file and produces a cost-center-sequenced
+*     report and extract for payroll.  File: JTPAYR.CBL (NEW) )%
+*
+* Edit (%O'2', '16-Sep-86', 'Sandy Clemens')
+* %(  SORT-THE-FILE used SORT ... USING JT-FIL GIVING SRT-FIL, but
+*     SRT-REC's fields are not in the same order as JT-REC's, so the
+*     sort's raw record move was shuffling badge number, week-ending
+*     date, and name into the wrong fields.  Changed the sort to an
+*     input procedure that moves each field across by name before
+*     releasing it.  Also split the program into two independent
+*     sort/read passes off of JT-FIL: the original ticket-level sort
+*     still drives the payroll extract, and a new detail-line-level
+*     sort (by cost center, then activity code and product line)
+*     drives the printed report, which now control-totals hours at
+*     both the activity/product-line level and the cost-center
+*     level.  File: JTPAYR.CBL )%
+*
+* Edit (%O'3', '17-Sep-86', 'Sandy Clemens')
+* %(  THE-TOP SECTION was doing `PERFORM WRITE-EXTRACT-FILE.` and
+*     `PERFORM WRITE-REPORT.` with no THRU bound, but each of those
+*     is a SECTION with more than one paragraph in it -- so after the
+*     first paragraph closed its files, control fell through into
+*     the next paragraph's READ against the now-closed file.  Changed
+*     both calls to PERFORM just the entry paragraph, which already
+*     does its own internal PERFORM ... THRU ... UNTIL looping and
+*     closes its own files when done.  Also, the extract file was
+*     writing one PAYEXT-REC per physical JT-FIL record, which is one
+*     per continuation segment rather than one per ticket,
+*     each carrying only that segment's own fractional hours instead
+*     of the week's total.  Added a control break on badge number and
+*     week-ending date (SRT-FIL is already sorted that way within
+*     cost center) so all of a ticket's segments are summed into one
+*     PAYEXT-REC.  File: JTPAYR.CBL )%
+
+ENVIRONMENT DIVISION.
+
+CONFIGURATION SECTION.
+
+SOURCE-COMPUTER.
+
+	DECSYSTEM-20.
+
+OBJECT-COMPUTER.
+
+	DECSYSTEM-20.
+
+INPUT-OUTPUT SECTION.
+
+FILE-CONTROL.
+
+    SELECT JT-FIL ASSIGN TO DSK
+           ORGANIZATION IS RMS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+	   RECORD KEY IS JT-KEY.
+
+    SELECT SRT-FIL ASSIGN TO DSK
+	   ORGANIZATION IS SEQUENTIAL.
+
+    SELECT SRT2-FIL ASSIGN TO DSK
+	   ORGANIZATION IS SEQUENTIAL.
+
+    SELECT PAYEXT-FIL ASSIGN TO DSK
+	   ORGANIZATION IS SEQUENTIAL.
+
+    SELECT SORT-WORK ASSIGN TO DSK.
+
+    SELECT SORT-WORK2 ASSIGN TO DSK.
+
+DATA DIVISION.
+
+FILE SECTION.
+
+SD  SORT-WORK.
+
+01  SRT-REC.
+    05  SRT-COST-CENTER PIC X(4).
+    05  SRT-BADGE-NUM PIC 9(7).
+    05  SRT-WK-END-DATE PIC 9(6).
+    05  SRT-CONT-SEQ PIC 9(2).
+    05  SRT-NAME PIC X(30).
+    05  SRT-TOTAL-HRS COMP-1.
+
+SD  SORT-WORK2.
+
+01  SRT2-REC.
+    05  SRT2-COST-CENTER PIC X(4).
+    05  SRT2-ACTIV-CODE PIC X(4).
+    05  SRT2-PROD-LINE PIC X(4).
+    05  SRT2-BADGE-NUM PIC 9(7).
+    05  SRT2-WK-END-DATE PIC 9(6).
+    05  SRT2-CONT-SEQ PIC 9(2).
+    05  SRT2-NAME PIC X(30).
+    05  SRT2-HOURS COMP-1.
+
+FD  JT-FIL LABEL RECORDS ARE STANDARD
+	VALUE OF IDENTIFICATION IS "JOBTICRMS".
+
+01  JT-REC.
+    05  JT-KEY.
+	10  BADGE-NUM PIC 9(7).
+	10  WK-END-DATE PIC 9(6).
+	10  CONT-SEQ PIC 9(2).
+    05  NAME PIC X(30).
+    05  COST-CENTER PIC X(4).
+    05  TOTAL-HRS COMP-1.
+    05  DETAIL-LINE OCCURS 10.
+	15  ACTIV-CODE PIC X(4).
+	15  PROD-LINE PIC X(4).
+	15  DISCR-NUM PIC 9(5) COMP.
+	15  MFG-NUM PIC 9(5) COMP.
+	15  HOURS COMP-1.
+	15  OPER-CODE PIC X(4).
+
+FD  SRT-FIL LABEL RECORDS ARE STANDARD
+	VALUE OF IDENTIFICATION IS "JTPAYSRT".
+
+01  SRT-OUT-REC.
+    05  SRO-COST-CENTER PIC X(4).
+    05  SRO-BADGE-NUM PIC 9(7).
+    05  SRO-WK-END-DATE PIC 9(6).
+    05  SRO-CONT-SEQ PIC 9(2).
+    05  SRO-NAME PIC X(30).
+    05  SRO-TOTAL-HRS COMP-1.
+
+FD  SRT2-FIL LABEL RECORDS ARE STANDARD
+	VALUE OF IDENTIFICATION IS "JTPAYSR2".
+
+01  SRT2-OUT-REC.
+    05  SR2O-COST-CENTER PIC X(4).
+    05  SR2O-ACTIV-CODE PIC X(4).
+    05  SR2O-PROD-LINE PIC X(4).
+    05  SR2O-BADGE-NUM PIC 9(7).
+    05  SR2O-WK-END-DATE PIC 9(6).
+    05  SR2O-CONT-SEQ PIC 9(2).
+    05  SR2O-NAME PIC X(30).
+    05  SR2O-HOURS COMP-1.
+
+FD  PAYEXT-FIL LABEL RECORDS ARE STANDARD
+	VALUE OF IDENTIFICATION IS "JTPAYEXT".
+
+01  PAYEXT-REC.
+    05  PAYEXT-COST-CENTER PIC X(4).
+    05  PAYEXT-BADGE-NUM PIC 9(7).
+    05  PAYEXT-NAME PIC X(30).
+    05  PAYEXT-WK-END-DATE PIC 9(6).
+    05  PAYEXT-TOTAL-HRS COMP-1.
+
+WORKING-STORAGE SECTION.
+
+01  EOF-FLAG PIC X.
+    88 NOT-END-OF-FILE VALUE "N".
+    88 END-OF-FILE VALUE "Y".
+
+01  TS-EOF-FLAG PIC X.
+    88 TS-NOT-END-OF-FILE VALUE "N".
+    88 TS-END-OF-FILE VALUE "Y".
+
+01  DS-EOF-FLAG PIC X.
+    88 DS-NOT-END-OF-FILE VALUE "N".
+    88 DS-END-OF-FILE VALUE "Y".
+
+01  FIRST-GROUP-FLAG PIC X VALUE "Y".
+    88 FIRST-GROUP VALUE "Y".
+    88 NOT-FIRST-GROUP VALUE "N".
+
+01  FIRST-TICKET-FLAG PIC X VALUE "Y".
+    88 FIRST-TICKET VALUE "Y".
+    88 NOT-FIRST-TICKET VALUE "N".
+
+01  PREV-TICKET-COST-CENTER PIC X(4) VALUE SPACES.
+01  PREV-TICKET-BADGE-NUM PIC 9(7) VALUE 0.
+01  PREV-TICKET-WK-END-DATE PIC 9(6) VALUE 0.
+01  PREV-TICKET-NAME PIC X(30) VALUE SPACES.
+
+01  TICKET-TOTAL-HOLD COMP-1 VALUE 0.
+
+01  PREV-COST-CENTER PIC X(4) VALUE SPACES.
+01  PREV-ACTIV-CODE PIC X(4) VALUE SPACES.
+01  PREV-PROD-LINE PIC X(4) VALUE SPACES.
+
+01  ACT-TOTAL-HOLD COMP-1 VALUE 0.
+01  CC-TOTAL-HOLD COMP-1 VALUE 0.
+01  GRAND-TOTAL-HOLD COMP-1 VALUE 0.
+
+01  REPORT-HOLD-AREA.
+    05  RH-HOURS-HOLD PIC 999.99.
+
+01  CONV-HOURS-FLD PIC X(6).
+
+01  REC-COUNT PIC 9(6) COMP VALUE 0.
+
+77  JP-SUB PIC S9(5) COMP.
+
+*
+
+PROCEDURE DIVISION.
+
+*******************************************************************************
+
+THE-TOP SECTION.
+
+*******************************************************************************
+
+    PERFORM SORT-BY-COST-CENTER.
+
+    PERFORM SORT-BY-ACTIVITY.
+
+    PERFORM OPEN-EXTRACT-FILES.
+
+    PERFORM OPEN-REPORT-FILE.
+
+    STOP RUN.
+
+*
+
+SORT-BY-COST-CENTER SECTION.
+
+*******************************************************************************
+
+*	JT-FIL is kept in badge-number/week-ending/continuation-segment
+*	order, which is no help for a report grouped by cost center.
+*	Run the whole file through a sort keyed on cost center (and, to
+*	keep things deterministic within a cost center, badge number and
+*	week-ending date) before reading it for the payroll extract.
+*
+*	SORT ... USING moves each JT-FIL record into SRT-REC exactly as
+*	a MOVE of the whole record would -- it does not match fields up
+*	by name -- so USING JT-FIL directly would require SRT-REC to
+*	have the identical field layout as JT-REC.  SRT-REC is laid out
+*	for the report and extract instead, so an input procedure is
+*	used to move the fields across one at a time before releasing
+*	each one to the sort.
+
+SORT-THE-FILE.
+
+    SORT SORT-WORK
+	ON ASCENDING KEY SRT-COST-CENTER SRT-BADGE-NUM SRT-WK-END-DATE
+	INPUT PROCEDURE IS OPEN-JT-FOR-TICKET-SORT
+	GIVING SRT-FIL.
+
+*
+
+RELEASE-TICKET-RECORDS SECTION.
+
+*******************************************************************************
+
+OPEN-JT-FOR-TICKET-SORT.
+
+    MOVE "N" TO TS-EOF-FLAG.
+    OPEN INPUT JT-FIL.
+
+    PERFORM READ-AND-RELEASE-TICKET THRU RAR-TICKET-EXIT
+	UNTIL TS-END-OF-FILE.
+
+    CLOSE JT-FIL.
+
+READ-AND-RELEASE-TICKET.
+
+    READ JT-FIL NEXT
+	AT END
+	    MOVE "Y" TO TS-EOF-FLAG
+	    GO TO RAR-TICKET-EXIT.
+
+    MOVE COST-CENTER TO SRT-COST-CENTER.
+    MOVE BADGE-NUM TO SRT-BADGE-NUM.
+    MOVE WK-END-DATE TO SRT-WK-END-DATE.
+    MOVE CONT-SEQ TO SRT-CONT-SEQ.
+    MOVE NAME TO SRT-NAME.
+    MOVE TOTAL-HRS TO SRT-TOTAL-HRS.
+
+    RELEASE SRT-REC.
+
+RAR-TICKET-EXIT.
+
+    EXIT.
+
+*
+
+SORT-BY-ACTIVITY SECTION.
+
+*******************************************************************************
+
+*	The printed report groups and control-totals hours by cost
+*	center and, within that, by activity code and product line, so
+*	it needs one sort record per detail line rather than one per
+*	ticket.  Explode each ticket's (up to ten) detail lines out here
+*	and sort them by cost center, then activity code and product
+*	line, then badge number and week-ending date to keep things
+*	deterministic within an activity/product-line group.
+
+SORT-THE-ACTIVITY-FILE.
+
+    SORT SORT-WORK2
+	ON ASCENDING KEY SRT2-COST-CENTER SRT2-ACTIV-CODE SRT2-PROD-LINE
+			 SRT2-BADGE-NUM SRT2-WK-END-DATE
+	INPUT PROCEDURE IS OPEN-JT-FOR-DETAIL-SORT
+	GIVING SRT2-FIL.
+
+*
+
+RELEASE-DETAIL-RECORDS SECTION.
+
+*******************************************************************************
+
+OPEN-JT-FOR-DETAIL-SORT.
+
+    MOVE "N" TO DS-EOF-FLAG.
+    OPEN INPUT JT-FIL.
+
+    PERFORM READ-TICKET-FOR-DETAIL THRU RTD-EXIT
+	UNTIL DS-END-OF-FILE.
+
+    CLOSE JT-FIL.
+
+READ-TICKET-FOR-DETAIL.
+
+    READ JT-FIL NEXT
+	AT END
+	    MOVE "Y" TO DS-EOF-FLAG
+	    GO TO RTD-EXIT.
+
+    PERFORM RELEASE-ONE-DETAIL-LINE THRU RELEASE-ONE-DETAIL-LINE-EXIT
+	VARYING JP-SUB FROM 1 BY 1 UNTIL JP-SUB > 10.
+
+RTD-EXIT.
+
+    EXIT.
+
+RELEASE-ONE-DETAIL-LINE.
+
+*	Unused detail-line slots are left blank by JTSERV, so skip them
+*	instead of releasing a spurious blank-code activity group.
+
+    IF ACTIV-CODE (JP-SUB) NOT = SPACES
+	MOVE COST-CENTER TO SRT2-COST-CENTER
+	MOVE ACTIV-CODE (JP-SUB) TO SRT2-ACTIV-CODE
+	MOVE PROD-LINE (JP-SUB) TO SRT2-PROD-LINE
+	MOVE BADGE-NUM TO SRT2-BADGE-NUM
+	MOVE WK-END-DATE TO SRT2-WK-END-DATE
+	MOVE CONT-SEQ TO SRT2-CONT-SEQ
+	MOVE NAME TO SRT2-NAME
+	MOVE HOURS (JP-SUB) TO SRT2-HOURS
+	RELEASE SRT2-REC.
+
+RELEASE-ONE-DETAIL-LINE-EXIT.
+
+    EXIT.
+
+*
+
+WRITE-EXTRACT-FILE SECTION.
+
+*******************************************************************************
+
+*	Payroll wants one extract record per ticket (total hours for the
+*	week), not one record per physical JT-FIL segment -- and a
+*	ticket that ran past the 10-line cap is on file as
+*	several continuation segments, each already carrying only its own
+*	share of the week's hours (JTTERM zeroes TOTAL-HRS at the start
+*	of each continuation segment).  SRT-FIL is sorted by cost center,
+*	then badge number and week-ending date, so every segment of a
+*	given ticket sorts together; control-break on badge number and
+*	week-ending date the same way the report below breaks on cost
+*	center, and write one summed PAYEXT-REC per ticket instead of one
+*	per segment.
+
+OPEN-EXTRACT-FILES.
+
+    MOVE "N" TO EOF-FLAG.
+    MOVE "Y" TO FIRST-TICKET-FLAG.
+    OPEN INPUT SRT-FIL.
+    OPEN OUTPUT PAYEXT-FIL.
+
+    PERFORM READ-SORTED-TICKET.
+
+    PERFORM CHECK-FOR-TICKET-BREAK THRU RST-EXIT UNTIL END-OF-FILE.
+
+    IF NOT FIRST-TICKET
+	PERFORM WRITE-TICKET-EXTRACT.
+
+    CLOSE SRT-FIL.
+    CLOSE PAYEXT-FIL.
+
+READ-SORTED-TICKET.
+
+    READ SRT-FIL
+	AT END MOVE "Y" TO EOF-FLAG.
+
+CHECK-FOR-TICKET-BREAK.
+
+*	Whenever the badge number or week-ending date changes from the
+*	prior record, the ticket just finished is done -- write its
+*	summed extract record before starting to accumulate the new
+*	ticket's hours.  The very first record read has no prior ticket
+*	to write.
+
+    IF FIRST-TICKET
+	MOVE "N" TO FIRST-TICKET-FLAG
+    ELSE
+	IF SRO-BADGE-NUM NOT = PREV-TICKET-BADGE-NUM
+		OR SRO-WK-END-DATE NOT = PREV-TICKET-WK-END-DATE
+	    PERFORM WRITE-TICKET-EXTRACT.
+
+    MOVE SRO-COST-CENTER TO PREV-TICKET-COST-CENTER.
+    MOVE SRO-BADGE-NUM TO PREV-TICKET-BADGE-NUM.
+    MOVE SRO-WK-END-DATE TO PREV-TICKET-WK-END-DATE.
+    MOVE SRO-NAME TO PREV-TICKET-NAME.
+
+ACCUMULATE-TICKET-HOURS.
+
+    ADD SRO-TOTAL-HRS TO TICKET-TOTAL-HOLD.
+
+    PERFORM READ-SORTED-TICKET.
+
+RST-EXIT.
+
+    EXIT.
+
+WRITE-TICKET-EXTRACT.
+
+    MOVE PREV-TICKET-COST-CENTER TO PAYEXT-COST-CENTER.
+    MOVE PREV-TICKET-BADGE-NUM TO PAYEXT-BADGE-NUM.
+    MOVE PREV-TICKET-NAME TO PAYEXT-NAME.
+    MOVE PREV-TICKET-WK-END-DATE TO PAYEXT-WK-END-DATE.
+    MOVE TICKET-TOTAL-HOLD TO PAYEXT-TOTAL-HRS.
+
+    WRITE PAYEXT-REC.
+
+    MOVE 0 TO TICKET-TOTAL-HOLD.
+
+*
+
+WRITE-REPORT SECTION.
+
+*******************************************************************************
+
+OPEN-REPORT-FILE.
+
+    MOVE "N" TO EOF-FLAG.
+    OPEN INPUT SRT2-FIL.
+
+    PERFORM READ-SORTED-DETAIL.
+
+    PERFORM WRITE-REPORT-HEADER.
+
+    PERFORM PROCESS-RECORD THRU PROCESS-EXIT UNTIL END-OF-FILE.
+
+    PERFORM FINISH-UP.
+
+READ-SORTED-DETAIL.
+
+    READ SRT2-FIL
+	AT END MOVE "Y" TO EOF-FLAG.
+
+*
+
+WRITE-REPORT-HEADER.
+
+*******************************************************************************
+
+    DISPLAY " ".
+    DISPLAY "PAYROLL / COST CENTER EXTRACT REPORT".
+    DISPLAY " ".
+    DISPLAY "C-C   ACT   P-L   BADGE-NUM  NAME                            WK-END-DATE  HOURS".
+    DISPLAY "----  ----  ----  ---------  ------------------------------  -----------  ------".
+
+*
+
+PROCESS-RECORD SECTION.
+
+*******************************************************************************
+
+CHECK-FOR-COST-CENTER-BREAK.
+
+*	Whenever the cost center on the sorted record changes from the
+*	one on the prior record, the cost-center group just finished is
+*	done -- roll its activity subtotal and then its cost-center
+*	subtotal before starting to accumulate the new group.  Within a
+*	cost center, an activity/product-line change rolls just the
+*	activity subtotal.  The very first record read has no prior
+*	group to close.
+
+    IF FIRST-GROUP
+	MOVE "N" TO FIRST-GROUP-FLAG
+    ELSE
+	IF SR2O-COST-CENTER NOT = PREV-COST-CENTER
+	    PERFORM WRITE-ACTIVITY-TOTAL
+	    PERFORM WRITE-COST-CENTER-TOTAL
+	ELSE
+	    IF SR2O-ACTIV-CODE NOT = PREV-ACTIV-CODE
+		    OR SR2O-PROD-LINE NOT = PREV-PROD-LINE
+		PERFORM WRITE-ACTIVITY-TOTAL.
+
+    MOVE SR2O-COST-CENTER TO PREV-COST-CENTER.
+    MOVE SR2O-ACTIV-CODE TO PREV-ACTIV-CODE.
+    MOVE SR2O-PROD-LINE TO PREV-PROD-LINE.
+
+WRITE-DETAIL-LINE.
+
+    MOVE SR2O-HOURS TO RH-HOURS-HOLD.
+    MOVE RH-HOURS-HOLD TO CONV-HOURS-FLD.
+
+    DISPLAY SR2O-COST-CENTER "  " SR2O-ACTIV-CODE "  " SR2O-PROD-LINE "  "
+	    SR2O-BADGE-NUM "  " SR2O-NAME "  "
+	    SR2O-WK-END-DATE "  " CONV-HOURS-FLD.
+
+    ADD SR2O-HOURS TO ACT-TOTAL-HOLD.
+    ADD SR2O-HOURS TO CC-TOTAL-HOLD.
+    ADD SR2O-HOURS TO GRAND-TOTAL-HOLD.
+    ADD 1 TO REC-COUNT.
+
+    PERFORM READ-SORTED-DETAIL.
+
+PROCESS-EXIT.
+
+    EXIT.
+
+*
+
+WRITE-ACTIVITY-TOTAL.
+
+*******************************************************************************
+
+    MOVE ACT-TOTAL-HOLD TO RH-HOURS-HOLD.
+    MOVE RH-HOURS-HOLD TO CONV-HOURS-FLD.
+
+    DISPLAY "    Activity " PREV-ACTIV-CODE " / product line " PREV-PROD-LINE
+	    " subtotal hours: " CONV-HOURS-FLD.
+
+    MOVE 0 TO ACT-TOTAL-HOLD.
+
+*
+
+WRITE-COST-CENTER-TOTAL.
+
+*******************************************************************************
+
+    MOVE CC-TOTAL-HOLD TO RH-HOURS-HOLD.
+    MOVE RH-HOURS-HOLD TO CONV-HOURS-FLD.
+
+    DISPLAY "      Cost center " PREV-COST-CENTER
+	    " subtotal hours: " CONV-HOURS-FLD.
+    DISPLAY " ".
+
+    MOVE 0 TO CC-TOTAL-HOLD.
+
+*
+
+FINISH-UP SECTION.
+
+*******************************************************************************
+
+CLOSE-OUT-LAST-GROUP.
+
+*	If at least one record came through, the last group read never
+*	got its subtotals rolled by CHECK-FOR-COST-CENTER-BREAK (there
+*	was no following record to trigger the break), so roll them here.
+
+    IF NOT FIRST-GROUP
+	PERFORM WRITE-ACTIVITY-TOTAL
+	PERFORM WRITE-COST-CENTER-TOTAL.
+
+WRITE-GRAND-TOTAL.
+
+    MOVE GRAND-TOTAL-HOLD TO RH-HOURS-HOLD.
+    MOVE RH-HOURS-HOLD TO CONV-HOURS-FLD.
+
+    DISPLAY "GRAND TOTAL -- " REC-COUNT " detail line(s), " CONV-HOURS-FLD " hours.".
+
+CLOSE-FILES.
+
+    CLOSE SRT2-FIL.
