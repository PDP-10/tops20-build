@@ -1,47 +1,42 @@
 IDENTIFICATION DIVISION.
 
 PROGRAM-ID.
-
 	JTTERM.
 
-AUTHOR.
-
-	DIGITAL EQUIPMENT CORPORATION.
-
-	COPYRIGHT (C) DIGITAL EQUIPMENT CORPORATION 1983, 1986.
-	ALL RIGHTS RESERVED.
-	
-	THIS SOFTWARE IS FURNISHED UNDER A LICENSE AND MAY  BE  USED  AND
-	COPIED ONLY IN ACCORDANCE WITH THE TERMS OF SUCH LICENSE AND WITH
-	THE INCLUSION OF THE ABOVE COPYRIGHT NOTICE.   THIS  SOFTWARE  OR
-	ANY  OTHER  COPIES  THEREOF MAY NOT BE PROVIDED OR OTHERWISE MADE
-	AVAILABLE TO ANY OTHER PERSON.  NO TITLE TO AND OWNERSHIP OF  THE
-	SOFTWARE IS HEREBY TRANSFERRED.
-	
-	THE INFORMATION IN THIS SOFTWARE IS  SUBJECT  TO  CHANGE  WITHOUT
-	NOTICE  AND  SHOULD  NOT  BE CONSTRUED AS A COMMITMENT BY DIGITAL
-	EQUIPMENT CORPORATION.
-	
-	DIGITAL ASSUMES NO RESPONSIBILITY FOR THE USE OR  RELIABILITY  OF
-	ITS SOFTWARE ON EQUIPMENT THAT IS NOT SUPPLIED BY DIGITAL.
-
-
-	This  program  is  a  portion  of  the  DIL  Load  Test   test
-	application.  It  is the  remote terminal  interface, used  to
-	collect data  from the  20  for the  "Job Ticket"  system.   A
-	similar remote program will be written  to run on a VAX.   The
-	program JTSERV will be the  server program which will live  on
-	the 20.
+AUTHOR. DIGITAL EQUIPMENT CORPORATION.
+*
+*	COPYRIGHT (C) DIGITAL EQUIPMENT CORPORATION 1983, 1986.
+*	ALL RIGHTS RESERVED.
+*
+*	THIS SOFTWARE IS FURNISHED UNDER A LICENSE AND MAY  BE  USED  AND
+*	COPIED ONLY IN ACCORDANCE WITH THE TERMS OF SUCH LICENSE AND WITH
+*	THE INCLUSION OF THE ABOVE COPYRIGHT NOTICE.   THIS  SOFTWARE  OR
+*	ANY  OTHER  COPIES  THEREOF MAY NOT BE PROVIDED OR OTHERWISE MADE
+*	AVAILABLE TO ANY OTHER PERSON.  NO TITLE TO AND OWNERSHIP OF  THE
+*	SOFTWARE IS HEREBY TRANSFERRED.
+*
+*	THE INFORMATION IN THIS SOFTWARE IS  SUBJECT  TO  CHANGE  WITHOUT
+*	NOTICE  AND  SHOULD  NOT  BE CONSTRUED AS A COMMITMENT BY DIGITAL
+*	EQUIPMENT CORPORATION.
+*
+*	DIGITAL ASSUMES NO RESPONSIBILITY FOR THE USE OR  RELIABILITY  OF
+*	ITS SOFTWARE ON EQUIPMENT THAT IS NOT SUPPLIED BY DIGITAL.
+*
+*
+*	This  program  is  a  portion  of  the  DIL  Load  Test   test
+*	application.  It  is the  remote terminal  interface, used  to
+*	collect data  from the  20  for the  "Job Ticket"  system.   A
+*	similar remote program will be written  to run on a VAX.   The
+*	program JTSERV will be the  server program which will live  on
+*	the 20.
+*
 
-INSTALLATION.
+INSTALLATION. DEC-MARLBOROUGH.
 
-	DEC-MARLBOROUGH.
 
-DATE-WRITTEN.
+DATE-WRITTEN. JUNE 17, 1982.
 
-	JUNE 17, 1982.
 
-
 * Facility: DIL-SAMPLE
 * 
 * Edit History:
@@ -88,7 +83,31 @@ DATE-WRITTEN.
 * 
 * Edit (%O'13', '3-Jul-86', 'Sandy Clemens')
 * %( Add V2.1 files to DS21:. )%
-ENVIRONMENT DIVISION.
+*
+* Edit (%O'15', '08-Aug-86', 'Sandy Clemens')
+* %( Validate badge number and job ticket fields as they are
+*    entered, so bad data is caught at the terminal instead of
+*    being shipped to the server.  Renamed the command-prompt
+*    SECTION from PROMPT to COMMAND-PROMPT, since PROMPT is a
+*    reserved word.  File: JTTERM.CBL )%
+*
+* Edit (%O'16', '08-Aug-86', 'Sandy Clemens')
+* %( When all of JTSERV's network links are busy, NFOPB comes back
+*    with DIT$_TOOMANY and the link open used to be treated as a
+*    fatal error.  Give the user the option to wait and try the
+*    connect again instead of aborting.  File: JTTERM.CBL )%
+*
+* Edit (%O'17', '08-Aug-86', 'Sandy Clemens')
+* %( VALIDATE-COST-CENTER only rejected a blank cost center; it let
+*    non-numeric cost centers through untouched.  Reject those too.
+*    File: JTTERM.CBL )%
+*
+* Edit (%O'18', '08-Aug-86', 'Sandy Clemens')
+* %( VALIDATE-HOURS let 999.99 through unchecked -- the exact
+*    out-of-range value the original request was written to catch.
+*    Tightened the bound (and the prompt/error text) to 99.99.
+*    File: JTTERM.CBL )%
+ENVIRONMENT DIVISION.
 
 CONFIGURATION SECTION.
 
@@ -102,7 +121,7 @@ OBJECT-COMPUTER.
 
 INPUT-OUTPUT SECTION.
 
-DATA DIVISION.
+DATA DIVISION.
 
 WORKING-STORAGE SECTION.
 
@@ -129,6 +148,8 @@ WORKING-STORAGE SECTION.
 	    15  MFG-NUM PIC 9(5) COMP.
 	    15  HOURS COMP-1.
 	    15  OP-CD PIC X(4).
+	10  CONT-SEQ PIC S9(10) COMP.
+	10  MORE-TO-COME PIC X(1).
 
 ***** message records *********************************************************
 
@@ -136,7 +157,7 @@ WORKING-STORAGE SECTION.
 01  MESSAGE-STUFF REDEFINES MESSAGE-REC.
     05  MESSAGE-DATA PIC S9(10) COMP.
 
-***** date edit fields ********************************************************
+***** date edit fields ********************************************************
 
 01  WEEK-ENDING.
     05  MON PIC 99.
@@ -169,8 +190,15 @@ WORKING-STORAGE SECTION.
 *	error in update, update aborted
     05  UPDA-ABORT PIC S9(10) COMP VALUE 5.
 *	the update was aborted (as requested, hopefully!)
+    05  REV-NOTEXIST PIC S9(10) COMP VALUE 6.
+*	a correction/reversal was requested but no ticket was found on
+*	file for the badge number, week-ending date and continuation
+*	segment given.
+    05  UPDA-DUP PIC S9(10) COMP VALUE 7.
+*	update rejected -- two detail lines on the incoming ticket charge
+*	the same activity/product line/discrete/mfg/operation code.
 
-***** dil interface files *****************************************************
+***** dil interface files *****************************************************
 
 01  COPY-INTER-FILES.
     COPY DIL OF "SYS:DIL.LIB".
@@ -205,8 +233,13 @@ WORKING-STORAGE SECTION.
 77  WS-COMMAND PIC X(10).
 77  NETLN PIC S9(10) COMP.
 77  ANS PIC XXX.
+77  DL-SUB PIC S9(5) COMP.
 
-*******************************************************************************
+01  DUP-FLAG PIC X VALUE "N".
+    88 DUPLICATE-FOUND VALUE "Y".
+    88 NO-DUPLICATE-FOUND VALUE "N".
+
+*******************************************************************************
 
 PROCEDURE DIVISION.
 
@@ -216,15 +249,16 @@ THE-TOP SECTION.
 
     PERFORM SET-UP.
 
-    PERFORM INIT-LINK.
+    PERFORM OPEN-BINARY-ACTIVE-LINK.
+    PERFORM SEND-ID-TO-SERVER.
 
-    PERFORM PROMPT THRU PROMPT-EXIT.
+    PERFORM COMMAND-PROMPT THRU COMMAND-PROMPT-EXIT.
 
     PERFORM FINISH-UP.
 
     STOP RUN.
 
-*******************************************************************************
+*******************************************************************************
 
 SET-UP SECTION.
 
@@ -248,7 +282,7 @@ CALL-DILINI.
          DISPLAY "Call to DILINI not successful, program aborted."
 	 STOP RUN.
 
-*******************************************************************************
+*******************************************************************************
 
 INIT-LINK SECTION.
 
@@ -266,9 +300,38 @@ OPEN-BINARY-ACTIVE-LINK.
 	 DISPLAY " Binary link open OK!"
 
     ELSE
-	 DISPLAY " "
-	 DISPLAY "%NFOPB Fatal Error. Cannot open link. Process halted."
-	 PERFORM DIL-STATUS-ABEND.
+	 IF DIL-MESSAGE = DIT-C-TOOMANY
+	     PERFORM RETRY-BUSY-LINK THRU RETRY-BUSY-EXIT
+
+	 ELSE
+	     DISPLAY " "
+	     DISPLAY "%NFOPB Fatal Error. Cannot open link. Process halted."
+	     PERFORM DIL-STATUS-ABEND.
+
+RETRY-BUSY-LINK.
+
+*	The server has no free network links open right now.  Give the
+*	operator the choice of waiting a bit and trying again instead
+*	of aborting the whole session over a busy signal.
+
+    DISPLAY " ".
+    DISPLAY "%JTSERV is busy -- all network links are in use.".
+    DISPLAY "Try again (Y OR N)? " WITH NO ADVANCING ACCEPT ANS.
+
+RETRY-BUSY-REACC.
+
+    IF ANS = "Y"
+	GO TO OPEN-BINARY-ACTIVE-LINK
+
+    ELSE
+	IF ANS = "N"
+	    DISPLAY "%Process halted."
+	    STOP RUN
+
+	ELSE DISPLAY "(Y OR N): " WITH NO ADVANCING ACCEPT ANS
+	     GO TO RETRY-BUSY-REACC.
+
+RETRY-BUSY-EXIT.
 
 
 SEND-ID-TO-SERVER.
@@ -298,9 +361,9 @@ SEND-ID-TO-SERVER.
 
     MOVE LOW-VALUES TO MESSAGE-REC.
 
-*******************************************************************************
+*******************************************************************************
 
-PROMPT SECTION.
+COMMAND-PROMPT SECTION.
 
 *******************************************************************************
 
@@ -327,19 +390,27 @@ GET-COMMAND.
 	   PERFORM UPDATE-TICKET THRU UPDATE-EXIT
 
 	 ELSE
-	      IF WS-COMMAND = "EXIT"
-		  OR WS-COMMAND = "EXI"
-		  OR WS-COMMAND = "EX"
-		  OR WS-COMMAND = "E"
-		 GO TO PROMPT-EXIT
+	      IF WS-COMMAND = "REVERSE"
+		  OR WS-COMMAND = "REVERS"
+		  OR WS-COMMAND = "REVER"
+		  OR WS-COMMAND = "REVE"
+		  OR WS-COMMAND = "REV"
+		 PERFORM REVERSE-TICKET THRU REV-EXIT
 
-	      ELSE DISPLAY "?Command error: does not match keyword.".
+	      ELSE
+		   IF WS-COMMAND = "EXIT"
+			   OR WS-COMMAND = "EXI"
+			   OR WS-COMMAND = "EX"
+			   OR WS-COMMAND = "E"
+			  GO TO COMMAND-PROMPT-EXIT
+
+		   ELSE DISPLAY "?Command error: does not match keyword.".
 
     GO TO DISPLAY-PROMPT.
 
-PROMPT-EXIT.
+COMMAND-PROMPT-EXIT.
 
-*******************************************************************************
+*******************************************************************************
 
 FINISH-UP SECTION.
 
@@ -368,7 +439,7 @@ FINISH-UP SECTION.
 
 	DISPLAY "NFGND$OK Disconnect OK".
 
-*******************************************************************************
+*******************************************************************************
 
 UPDATE-TICKET SECTION.
 
@@ -380,6 +451,17 @@ ENTER-BADGE-NUM.
 
     DISPLAY "Please enter your badge number: "
 	WITH NO ADVANCING ACCEPT BADGE-NUM.
+
+VALIDATE-BADGE-NUM.
+
+*	badge number must be greater than zero -- don't ship a blank
+*	or mistyped badge number off to the server
+
+    IF BADGE-NUM = 0
+	DISPLAY "?Badge number must be greater than zero.  Please enter your badge number: "
+	    WITH NO ADVANCING ACCEPT BADGE-NUM
+	GO TO VALIDATE-BADGE-NUM.
+
     DISPLAY " ".
 
 
@@ -401,7 +483,7 @@ RECEIVE-BADGE-MESSAGE.
     PERFORM GET-MESSAGE-FROM-SERVER THRU 2EXIT.
 
 
-ANALYZE-BADGE-RETURN.
+ANALYZE-BADGE-RETURN.
 
 *	analyze message from server, display message to user
 
@@ -432,14 +514,16 @@ REACC.
     IF ANS = "Y"
 	PERFORM ACCEPT-OTHER-DATA THRU ACC-DAT-EXIT
 	MOVE 0 TO REQTYP2
+	MOVE "N" TO MORE-TO-COME
 
     ELSE
 	IF ANS = "N" MOVE 1 TO REQTYP2
+			 MOVE "N" TO MORE-TO-COME
 	ELSE DISPLAY "(Y OR N): " WITH NO ADVANCING ACCEPT ANS
 	     GO TO REACC.
 
 
-SEND-DATA-TO-SERVER.
+SEND-DATA-TO-SERVER.
 
 *	request transfer of remaining (update) data to dec-20  server.
 *	(this will send the data-record, containing the data collected
@@ -447,7 +531,7 @@ REACC.
 *	the server program).
 
     MOVE 36 TO MSG-BYTSIZ.
-    MOVE 61 TO MSGLEN.
+    MOVE 63 TO MSGLEN.
 
     ENTER MACRO NFSND USING NETLN,
 			    MSG-BYTSIZ,
@@ -483,13 +567,21 @@ CHECK-MSG.
 
 	 ELSE
 	      IF MESSAGE-DATA = UPDA-ERR
-		 DISPLAY "?Server update error -- update not completed" 
+		 DISPLAY "?Server update error -- update not completed"
 		 GO TO UPDATE-EXIT
 
 	      ELSE
-		   DISPLAY "?Invalid return code from server while updating."
-		   DISPLAY "?Update may not be complete."
-		   GO TO UPDATE-EXIT.
+		   IF MESSAGE-DATA = UPDA-DUP
+		      DISPLAY "?Duplicate detail line rejected by server --"
+		      DISPLAY "?update not completed.  Re-enter the ticket"
+		      DISPLAY "?with no repeated activity/discrete/mfg/"
+		      DISPLAY "?operation code combination."
+		      GO TO UPDATE-EXIT
+
+		   ELSE
+			DISPLAY "?Invalid return code from server while updating."
+			DISPLAY "?Update may not be complete."
+			GO TO UPDATE-EXIT.
 
     IF REQTYP2 = 1 AND MESSAGE-DATA = UPDA-ABORT
 	DISPLAY "OK.  Update discontinued."
@@ -498,7 +590,7 @@ CHECK-MSG.
 
 UPDATE-EXIT.
 
-*******************************************************************************
+*******************************************************************************
 
 PERFORM-CALLS SECTION.
 
@@ -549,7 +641,7 @@ GET-MESSAGE-FROM-SERVER.
 
 P-C-EXIT.
 
-*******************************************************************************
+*******************************************************************************
 
 COMMAND-HELP SECTION.
 
@@ -557,22 +649,25 @@ COMMAND-HELP SECTION.
 
 COMMAND-HELP-TXT.
 
-    DISPLAY "The options are:  UPDATE  HELP  EXIT ".
+    DISPLAY "The options are:  UPDATE  REVERSE  HELP  EXIT ".
     DISPLAY " ".
     DISPLAY "UPDATE is for adding weekly project information for an employee.".
+    DISPLAY "REVERSE is for cancelling a job ticket already on file.".
     DISPLAY "HELP gives you this list of options. ".
     DISPLAY "EXIT is for exiting. ".
     DISPLAY " ".
 
 CHELP-EXIT.
 
-*******************************************************************************
+*******************************************************************************
 
 ACCEPT-OTHER-DATA SECTION.
 
 *******************************************************************************
 
-*	Accept remaining data from terminal
+*	Accept remaining data from terminal, validating each field
+*	before it is accepted so that bad data is never shipped to
+*	the server.
 
     MOVE 0 TO TOTAL-HRS. 
 
@@ -580,15 +675,41 @@ ACCEPT-OTHER-DATA SECTION.
     DISPLAY "Please enter your full name, as it appears on your check: "
 	WITH NO ADVANCING ACCEPT NAME.
 
+VALIDATE-NAME.
+
+    IF NAME = SPACES
+	DISPLAY "?Name cannot be blank.  Please enter your full name: "
+	    WITH NO ADVANCING ACCEPT NAME
+	GO TO VALIDATE-NAME.
+
     DISPLAY " ".
     DISPLAY "Please enter your cost center number: "
 	WITH NO ADVANCING ACCEPT COST-CENTER.
 
+VALIDATE-COST-CENTER.
+
+    IF COST-CENTER = SPACES
+	DISPLAY "?Cost center cannot be blank.  Please enter your cost center number: "
+	    WITH NO ADVANCING ACCEPT COST-CENTER
+	GO TO VALIDATE-COST-CENTER.
+
+    IF COST-CENTER NOT NUMERIC
+	DISPLAY "?Cost center must be a number.  Please enter your cost center number: "
+	    WITH NO ADVANCING ACCEPT COST-CENTER
+	GO TO VALIDATE-COST-CENTER.
+
     DISPLAY " ".
     DISPLAY "Please enter the 'week ending' date, that is, the date on".
     DISPLAY "Saturday.  Enter it in the form MM/DD/YY: "
 	WITH NO ADVANCING ACCEPT WEEK-ENDING.
 
+VALIDATE-WEEK-ENDING.
+
+    IF MON < 1 OR MON > 12 OR DY < 1 OR DY > 31
+	DISPLAY "?Invalid date.  Enter the week ending date, form MM/DD/YY: "
+	    WITH NO ADVANCING ACCEPT WEEK-ENDING
+	GO TO VALIDATE-WEEK-ENDING.
+
     MOVE DY TO DH-DY.
     MOVE MON TO DH-MO.
     MOVE YR TO DH-YR.
@@ -599,6 +720,7 @@ ACCEPT-OTHER-DATA SECTION.
     DISPLAY " ".
 
     MOVE 0 TO KOUNT.
+    MOVE 0 TO CONT-SEQ.
 
 ACCEPT-DETAIL-LINES.
 
@@ -607,47 +729,179 @@ ACCEPT-DETAIL-LINES.
     DISPLAY "Enter the activity code for this project: "
 	WITH NO ADVANCING ACCEPT ACTIV-CD(KOUNT).
 
+VALIDATE-ACTIV-CD.
+
+    IF ACTIV-CD(KOUNT) = SPACES
+	DISPLAY "?Activity code cannot be blank.  Enter the activity code: "
+	    WITH NO ADVANCING ACCEPT ACTIV-CD(KOUNT)
+	GO TO VALIDATE-ACTIV-CD.
+
     DISPLAY " ".
     DISPLAY "Enter the product line code for this project: "
 	WITH NO ADVANCING ACCEPT PL-NUM(KOUNT).
 
+VALIDATE-PL-NUM.
+
+    IF PL-NUM(KOUNT) = SPACES
+	DISPLAY "?Product line code cannot be blank.  Enter the product line code: "
+	    WITH NO ADVANCING ACCEPT PL-NUM(KOUNT)
+	GO TO VALIDATE-PL-NUM.
+
     DISPLAY " ".
     DISPLAY "Enter the discrete number for this project: "
 	WITH NO ADVANCING ACCEPT DIS-NUM(KOUNT).
 
+VALIDATE-DIS-NUM.
+
+    IF DIS-NUM(KOUNT) = 0
+	DISPLAY "?Discrete number must be greater than zero.  Enter the discrete number: "
+	    WITH NO ADVANCING ACCEPT DIS-NUM(KOUNT)
+	GO TO VALIDATE-DIS-NUM.
+
     DISPLAY " ".
     DISPLAY "Enter the manufacturing job number for this project: "
 	WITH NO ADVANCING ACCEPT MFG-NUM(KOUNT).
 
+VALIDATE-MFG-NUM.
+
+    IF MFG-NUM(KOUNT) = 0
+	DISPLAY "?Manufacturing job number must be greater than zero.  Enter the manufacturing job number: "
+	    WITH NO ADVANCING ACCEPT MFG-NUM(KOUNT)
+	GO TO VALIDATE-MFG-NUM.
+
     DISPLAY " ".
     DISPLAY "Enter the hours you worked on this project this week,".
-    DISPLAY "in the form 999.99 : "
+    DISPLAY "in the form 99.99 : "
 	WITH NO ADVANCING ACCEPT HOURS(KOUNT).
 
+VALIDATE-HOURS.
+
+    IF HOURS(KOUNT) NOT > 0 OR HOURS(KOUNT) > 99.99
+	DISPLAY "?Hours must be greater than zero and not more than 99.99: "
+	    WITH NO ADVANCING ACCEPT HOURS(KOUNT)
+	GO TO VALIDATE-HOURS.
+
     DISPLAY " ".
     DISPLAY "Enter the operation code for this project: "
 	WITH NO ADVANCING ACCEPT OP-CD(KOUNT).
 
+VALIDATE-OP-CD.
+
+    IF OP-CD(KOUNT) = SPACES
+	DISPLAY "?Operation code cannot be blank.  Enter the operation code: "
+	    WITH NO ADVANCING ACCEPT OP-CD(KOUNT)
+	GO TO VALIDATE-OP-CD.
+
     DISPLAY " ".
 
+CHECK-FOR-DUPLICATE-LINE.
+
+*	A detail line is treated as a duplicate of an earlier one on
+*	this same ticket when the activity code, product line code,
+*	discrete number, manufacturing job number and operation code
+*	all match an earlier line -- those five fields together
+*	identify the project the line charges hours to, so the same
+*	five values twice almost certainly means the line was keyed in
+*	twice by mistake.  Back this slot out and make the user
+*	re-enter it rather than ship a duplicate to the server.
+
+    MOVE "N" TO DUP-FLAG.
+
+    IF KOUNT > 1
+	PERFORM COMPARE-DETAIL-LINE THRU CDL-EXIT
+	    VARYING DL-SUB FROM 1 BY 1 UNTIL DL-SUB >= KOUNT.
+
+    IF DUPLICATE-FOUND
+	DISPLAY "?That activity/product line/discrete/mfg/operation code combination was".
+	DISPLAY "already entered on this ticket.  Please re-enter this detail line: ".
+	DISPLAY " ".
+	SUBTRACT 1 FROM KOUNT
+	GO TO ACCEPT-DETAIL-LINES.
+
     COMPUTE TOTAL-HRS = TOTAL-HRS + HOURS(KOUNT).
 
     IF KOUNT < 10
 	DISPLAY "Do you want to add more project detail lines? (Y or N): "
 	WITH NO ADVANCING ACCEPT ANS
-    ELSE GO TO ACC-DAT-EXIT.
+	GO TO REACC
+    ELSE
+	GO TO CHECK-FOR-CONTINUATION.
+
+COMPARE-DETAIL-LINE.
+
+    IF ACTIV-CD(DL-SUB) = ACTIV-CD(KOUNT)
+	AND PL-NUM(DL-SUB) = PL-NUM(KOUNT)
+	AND DIS-NUM(DL-SUB) = DIS-NUM(KOUNT)
+	AND MFG-NUM(DL-SUB) = MFG-NUM(KOUNT)
+	AND OP-CD(DL-SUB) = OP-CD(KOUNT)
+	MOVE "Y" TO DUP-FLAG.
+
+CDL-EXIT.
+
+    EXIT.
 
 REACC.
     IF ANS = "Y"
 	GO TO ACCEPT-DETAIL-LINES
     ELSE
-	IF ANS = "N" NEXT SENTENCE
+	IF ANS = "N" GO TO ACC-DAT-EXIT
 	ELSE DISPLAY "(Y OR N): " WITH NO ADVANCING ACCEPT ANS
 	     GO TO REACC.
 
+CHECK-FOR-CONTINUATION.
+
+*	Ten detail lines is all one data record can hold.  Give the
+*	user the choice of closing out the ticket here or starting a
+*	continuation ticket, under the same badge number and week
+*	ending date, to carry the rest of the lines.
+
+    DISPLAY " ".
+    DISPLAY "This ticket is full at 10 detail lines.".
+    DISPLAY "Add a continuation ticket for more lines? (Y or N): "
+	WITH NO ADVANCING ACCEPT ANS.
+
+CONT-REACC.
+    IF ANS = "Y"
+	PERFORM SEND-CONTINUATION-SEGMENT THRU SEND-CONT-EXIT
+	GO TO ACCEPT-DETAIL-LINES
+    ELSE
+	IF ANS = "N" GO TO ACC-DAT-EXIT
+	ELSE DISPLAY "(Y OR N): " WITH NO ADVANCING ACCEPT ANS
+	     GO TO CONT-REACC.
+
+SEND-CONTINUATION-SEGMENT.
+
+*	Ship the ten lines collected so far to the server as  one
+*	continuation segment of  this job ticket,  then reset  the
+*	detail-line entry so the next segment starts fresh.
+
+    MOVE 0 TO REQTYP2.
+    MOVE "Y" TO MORE-TO-COME.
+    PERFORM SEND-DATA-TO-SERVER.
+    PERFORM RECEIVE-DATA-MESSAGE.
+
+    IF MESSAGE-DATA = UPDA-OK
+	DISPLAY "Continuation ticket " CONT-SEQ " sent to server OK!"
+    ELSE
+    IF MESSAGE-DATA = UPDA-DUP
+	DISPLAY "?Duplicate detail line rejected by server --"
+	DISPLAY "?continuation ticket " CONT-SEQ " not accepted."
+	DISPLAY "?Re-enter the segment with no repeated activity/"
+	DISPLAY "?discrete/mfg/operation code combination."
+	GO TO ACC-DAT-EXIT
+    ELSE
+	DISPLAY "%Server update error while sending continuation ticket."
+	PERFORM DIL-STATUS-ABEND.
+
+    ADD 1 TO CONT-SEQ.
+    MOVE 0 TO KOUNT.
+    MOVE 0 TO TOTAL-HRS.
+
+SEND-CONT-EXIT.
+
 ACC-DAT-EXIT.
 
-DIL-STATUS-ABEND.
+DIL-STATUS-ABEND.
 
     IF DIL-MESSAGE = DIT-C-INVARG
 	DISPLAY "%Dit$_Invarg -- Invalid arguement."
@@ -679,3 +933,164 @@ ACC-DAT-EXIT.
     ELSE DISPLAY "%DIT SERIOUS ERROR -- Invalid return code.".
 
     STOP RUN.
+
+*******************************************************************************
+
+REVERSE-TICKET SECTION.
+
+*******************************************************************************
+
+*	A correction/reversal request tells the server to delete a job
+*	ticket already on file, instead of writing new ticket data.  It
+*	only needs the badge number and week-ending date of the ticket to
+*	be removed; no name, cost center or detail-line data travels with
+*	it.
+
+ENTER-REV-BADGE-NUM.
+
+    DISPLAY "Please enter the badge number of the ticket to reverse: "
+	WITH NO ADVANCING ACCEPT BADGE-NUM.
+
+VALIDATE-REV-BADGE-NUM.
+
+    IF BADGE-NUM = 0
+	DISPLAY "?Badge number must be greater than zero.  Please enter the badge number: "
+	    WITH NO ADVANCING ACCEPT BADGE-NUM
+	GO TO VALIDATE-REV-BADGE-NUM.
+
+    DISPLAY " ".
+
+
+SEND-REV-BADGE-TO-SERVER.
+
+    MOVE 2 TO REQTYP1.
+    PERFORM SEND-REQ1-TO-SERV THRU 1EXIT.
+
+    IF DIL-SEVERITY = STS-K-SUCCESS
+	 DISPLAY " Badge sent to server OK!"
+
+    ELSE
+	 DISPLAY "%NFSND Fatal Error while sending badge. Process halted."
+	 PERFORM DIL-STATUS-ABEND.
+
+
+RECEIVE-REV-BADGE-MESSAGE.
+
+    PERFORM GET-MESSAGE-FROM-SERVER THRU 2EXIT.
+
+
+ANALYZE-REV-BADGE-RETURN.
+
+*	analyze message from server, display message to user
+
+    IF MESSAGE-DATA = B-EXIST
+       DISPLAY " "
+       DISPLAY "Badge number, " BADGE-NUM ", presently exists in the file."
+       DISPLAY " "
+
+    ELSE
+	 DISPLAY " "
+	 IF MESSAGE-DATA = B-NOTEXIST
+	 DISPLAY "Badge number, " BADGE-NUM ", does not exist in the file."
+	 DISPLAY " "
+
+	 ELSE
+	      DISPLAY "%Error in return code from server. Process aborted."
+	      PERFORM DIL-STATUS-ABEND.
+
+DECIDE-IF-REV-TO-CONTINUE.
+
+*	now that you know the status of the badge-num, do you want  to
+*	keep going?
+
+    DISPLAY "Do you want to continue the reversal?  (enter Y or N): "
+	WITH NO ADVANCING ACCEPT ANS.
+
+REV-REACC.
+    IF ANS = "Y"
+	PERFORM ACCEPT-REV-WEEK-ENDING THRU ACC-REV-EXIT
+	MOVE 0 TO REQTYP2
+	MOVE "N" TO MORE-TO-COME
+
+    ELSE
+	IF ANS = "N" MOVE 1 TO REQTYP2
+			 MOVE "N" TO MORE-TO-COME
+	ELSE DISPLAY "(Y OR N): " WITH NO ADVANCING ACCEPT ANS
+	     GO TO REV-REACC.
+
+
+SEND-REV-DATA-TO-SERVER.
+
+    PERFORM SEND-DATA-TO-SERVER.
+
+
+RECEIVE-REV-DATA-MESSAGE.
+
+    PERFORM GET-MESSAGE-FROM-SERVER THRU 2EXIT.
+
+CHECK-REV-MSG.
+
+*	Check the message from the server.  If reqtyp2 = 1 didn't want
+*	to continue with the reversal.  If reqtyp2 = 0 did want to continue.
+
+    IF REQTYP2 NOT = 0
+	 NEXT SENTENCE
+
+    ELSE
+	 IF MESSAGE-DATA = UPDA-OK DISPLAY "Ticket reversed successfully."
+	    GO TO REV-EXIT
+
+	 ELSE
+	      IF MESSAGE-DATA = REV-NOTEXIST
+		 DISPLAY "?No ticket on file for that badge number and week -- nothing to reverse."
+		 GO TO REV-EXIT
+
+	      ELSE
+		   IF MESSAGE-DATA = UPDA-ERR
+		      DISPLAY "?Server update error -- reversal not completed"
+		      GO TO REV-EXIT
+
+		   ELSE
+			DISPLAY "?Invalid return code from server while reversing."
+			GO TO REV-EXIT.
+
+    IF REQTYP2 = 1 AND MESSAGE-DATA = UPDA-ABORT
+	DISPLAY "OK.  Reversal discontinued."
+    ELSE
+	DISPLAY "?Invalid return code from server while aborting reversal".
+
+	GO TO REV-EXIT.
+
+
+ACCEPT-REV-WEEK-ENDING.
+
+*	No name, cost center or detail-line data is needed to identify
+*	the ticket being reversed -- clear those fields so nothing left
+*	over from an earlier update on this terminal gets sent.
+
+    MOVE SPACES TO NAME.
+    MOVE SPACES TO COST-CENTER.
+    MOVE 0 TO TOTAL-HRS.
+    MOVE 0 TO KOUNT.
+    MOVE 0 TO CONT-SEQ.
+
+    DISPLAY " ".
+    DISPLAY "Please enter the 'week ending' date of the ticket to reverse, that is, the date on".
+    DISPLAY "Saturday.  Enter it in the form MM/DD/YY: "
+	WITH NO ADVANCING ACCEPT WEEK-ENDING.
+
+VALIDATE-REV-WEEK-ENDING.
+
+    IF MON < 1 OR MON > 12 OR DY < 1 OR DY > 31
+	DISPLAY "?Invalid date.  Enter the week ending date, form MM/DD/YY: "
+	    WITH NO ADVANCING ACCEPT WEEK-ENDING
+	GO TO VALIDATE-REV-WEEK-ENDING.
+
+    MOVE DY TO DH-DY.
+    MOVE MON TO DH-MO.
+    MOVE YR TO DH-YR.
+    MOVE WS-DATE-HOLD TO WK-END-DATE.
+
+ACC-REV-EXIT.
+
+REV-EXIT.
