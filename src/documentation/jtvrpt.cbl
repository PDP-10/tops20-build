@@ -1,51 +1,43 @@
-IDENTIFICATION DIVISION. 
+IDENTIFICATION DIVISION.
 
 PROGRAM-ID.
 
 	JTVRPT.
 
-AUTHOR.
+AUTHOR. DIGITAL EQUIPMENT CORPORATION.
 
-	DIGITAL EQUIPMENT CORPORATION.
-
-	COPYRIGHT (C) DIGITAL EQUIPMENT CORPORATION 1983, 1986.
-	ALL RIGHTS RESERVED.
-	
-	THIS SOFTWARE IS FURNISHED UNDER A LICENSE AND MAY  BE  USED  AND
-	COPIED ONLY IN ACCORDANCE WITH THE TERMS OF SUCH LICENSE AND WITH
-	THE INCLUSION OF THE ABOVE COPYRIGHT NOTICE.   THIS  SOFTWARE  OR
-	ANY  OTHER  COPIES  THEREOF MAY NOT BE PROVIDED OR OTHERWISE MADE
-	AVAILABLE TO ANY OTHER PERSON.  NO TITLE TO AND OWNERSHIP OF  THE
-	SOFTWARE IS HEREBY TRANSFERRED.
-	
-	THE INFORMATION IN THIS SOFTWARE IS  SUBJECT  TO  CHANGE  WITHOUT
-	NOTICE  AND  SHOULD  NOT  BE CONSTRUED AS A COMMITMENT BY DIGITAL
-	EQUIPMENT CORPORATION.
-	
-	DIGITAL ASSUMES NO RESPONSIBILITY FOR THE USE OR  RELIABILITY  OF
-	ITS SOFTWARE ON EQUIPMENT THAT IS NOT SUPPLIED BY DIGITAL.
-
-
-	This  program  is  a  portion  of  the  DIL  Load  Test   test
-	application.  It is a program  that "lives" on the DEC-20  and
-	writes a remote  sequential ASCII  file on the  VAX.  It  will
-	open a link and use DAP routines to handle remote file access.
-
-INSTALLATION.
-
-	DEC-MARLBOROUGH.
+*	COPYRIGHT (C) DIGITAL EQUIPMENT CORPORATION 1983, 1986.
+*	ALL RIGHTS RESERVED.
+*
+*	THIS SOFTWARE IS FURNISHED UNDER A LICENSE AND MAY  BE  USED  AND
+*	COPIED ONLY IN ACCORDANCE WITH THE TERMS OF SUCH LICENSE AND WITH
+*	THE INCLUSION OF THE ABOVE COPYRIGHT NOTICE.   THIS  SOFTWARE  OR
+*	ANY  OTHER  COPIES  THEREOF MAY NOT BE PROVIDED OR OTHERWISE MADE
+*	AVAILABLE TO ANY OTHER PERSON.  NO TITLE TO AND OWNERSHIP OF  THE
+*	SOFTWARE IS HEREBY TRANSFERRED.
+*
+*	THE INFORMATION IN THIS SOFTWARE IS  SUBJECT  TO  CHANGE  WITHOUT
+*	NOTICE  AND  SHOULD  NOT  BE CONSTRUED AS A COMMITMENT BY DIGITAL
+*	EQUIPMENT CORPORATION.
+*
+*	DIGITAL ASSUMES NO RESPONSIBILITY FOR THE USE OR  RELIABILITY  OF
+*	ITS SOFTWARE ON EQUIPMENT THAT IS NOT SUPPLIED BY DIGITAL.
+*
+*	This  program  is  a  portion  of  the  DIL  Load  Test   test
+*	application.  It is a program  that "lives" on the DEC-20  and
+*	writes a remote  sequential ASCII  file on the  VAX.  It  will
+*	open a link and use DAP routines to handle remote file access.
 
-DATE-WRITTEN.
+INSTALLATION. DEC-MARLBOROUGH.
 
-	JUNE 17, 1982.
+DATE-WRITTEN. JUNE 17, 1982.
 
-
 * Facility: DIL-SAMPLE
-* 
+*
 * Edit History:
-* 
+*
 * new_version (1, 0)
-* 
+*
 * Edit (%O'1', '29-Oct-82', 'Sandy Clemens')
 * %(  Clean up DIL sample application and place in library.
 *     Files: JTSERV.CBL (NEW), JTTERM.CBL (NEW), IDXINI.CBL (NEW),
@@ -57,16 +49,16 @@ DATE-WRITTEN.
 *     program.  General clean up.
 *     Files: JTSERV.CBL (NEW), JTTERM.CBL (NEW), JTTERM.VAX-COB (NEW),
 *     JTVRPT.CBL (NEW) )%
-* 
+*
 * Edit (%O'3', '04-Jan-83', 'Sandy Clemens')
 * %(  Add SYS: to the interface files COPY statement for the 10/20
 *     programs. Add SYS$LIBRARY for the VAX program.
 *     Files: JTSERV.CBL, JTTERM.CBL, JTTERM.VAX-COB,
 *     JTVRPT.CBL )%
-* 
+*
 * Edit (%O'5', '06-Jan-83', 'Sandy Clemens')
 * %(  Make JTVRPT prompt for password neater.  File: JTVRPT.CBL )%
-* 
+*
 * Edit (%O'6', '20-Jan-83', 'Sandy Clemens')
 * %(  Add copyright notice for 1983. Files: DSHST.TXT, IDXINI.CBL,
 *     JTSERV.CBL, JTTERM.CBL, JTTERM.VAX-COB, JTVRPT.CBL, PROCES.MAC )%
@@ -75,7 +67,7 @@ DATE-WRITTEN.
 * %(  Add liability waiver to copyright notice. Files: DSHST.TXT,
 *     IDXINI.CBL, JTSERV.CBL, JTTERM.CBL, JTTERM.VAX-COB, JTVRPT.CBL,
 *     PROCES.MAC )%
-* 
+*
 * Edit (%O'10', '25-Jan-83', 'Sandy Clemens')
 * %(  Standardize "Author" entry.  Files: DSHST.TXT, IDXINI.CBL,
 *     JTSERV.CBL, JTTERM.CBL, JTTERM.VAX-COB, JTVRPT.CBL )%
@@ -84,12 +76,27 @@ DATE-WRITTEN.
 *
 * Edit (%O'12', '17-Apr-84', 'Sandy Clemens')
 * %(  Add V2 files to DS2:.  )%
-* 
+*
 * new_version (2, 1)
-* 
+*
 * Edit (%O'13', '3-Jul-86', 'Sandy Clemens')
 * %( Add V2.1 files to DS21:. )%
-ENVIRONMENT DIVISION.
+*
+* Edit (%O'14', '08-Aug-86', 'Sandy Clemens')
+* %( Carry TOTAL-HRS and the DETAIL-LINE entries through to the VAX
+*    summary report, not just the header fields.  File: JTVRPT.CBL )%
+*
+* Edit (%O'15', '08-Aug-86', 'Sandy Clemens')
+* %( MOVE-LOCAL-DATA fell through into MOVE-ONE-DETAIL-LINE a second
+*    time after its own detail-line loop finished, converting detail
+*    line 11 of a 10-line table.  Added a GO TO past the two
+*    paragraphs that loop already covers.  Also had the header row's
+*    write fall through into UPDATE-CHECKPOINT regardless of the
+*    WRITING-HEADER-ROW test, so every run overwrote the restart
+*    checkpoint with a zeroed key; UPDATE-CHECKPOINT now skips itself
+*    for the header row instead of relying on the caller not to reach
+*    it.  File: JTVRPT.CBL )%
+ENVIRONMENT DIVISION.
 
 CONFIGURATION SECTION.
 
@@ -108,9 +115,13 @@ FILE-CONTROL.
     SELECT JT-FIL ASSIGN TO DSK
            ORGANIZATION IS RMS INDEXED
            ACCESS MODE IS SEQUENTIAL
-	   RECORD KEY IS BADGE-NUM.
+	   RECORD KEY IS JT-KEY.
+
+    SELECT CKPT-FIL ASSIGN TO DSK
+	   ORGANIZATION IS SEQUENTIAL
+	   FILE STATUS IS CKPT-STATUS.
 
-DATA DIVISION.
+DATA DIVISION.
 
 FILE SECTION.
 
@@ -118,10 +129,12 @@ FD  JT-FIL LABEL RECORDS ARE STANDARD
 	VALUE OF IDENTIFICATION IS "JOBTICRMS".
 
 01  JT-REC.
+    05  JT-KEY.
+	10  BADGE-NUM PIC 9(7).
+	10  WK-END-DATE PIC 9(6).
+	10  CONT-SEQ PIC 9(2).
     05  NAME PIC X(30).
-    05  BADGE-NUM PIC 9(7).
     05  COST-CENTER PIC X(4).
-    05  WK-END-DATE PIC 9(6).
     05  TOTAL-HRS COMP-1.
     05  DETAIL-LINE OCCURS 10.
 	15  ACTIV-CODE PIC X(4).
@@ -131,7 +144,15 @@ FD  JT-FIL LABEL RECORDS ARE STANDARD
 	15  HOURS COMP-1.
 	15  OPER-CODE PIC X(4).
 
-WORKING-STORAGE SECTION.
+FD  CKPT-FIL LABEL RECORDS ARE STANDARD
+	VALUE OF IDENTIFICATION IS "JTVCKPT".
+
+01  CKPT-REC.
+    05  CKPT-BADGE-NUM PIC 9(7).
+    05  CKPT-WK-END-DATE PIC 9(6).
+    05  CKPT-CONT-SEQ PIC 9(2).
+
+WORKING-STORAGE SECTION.
 
 01  DILINI-PARAMETERS.
     05  DIL-INIT-STATUS PIC S9(10) COMP.
@@ -140,8 +161,10 @@ FD  JT-FIL LABEL RECORDS ARE STANDARD
     05  DIL-MESSAGE PIC S9(10) COMP.
 
 01  VAX-FILNO PIC S9(10) COMP.
-01  VAX-FILNAM PIC X(39) VALUE "SPAGS::JTSUM.RPT" USAGE DISPLAY-7.
-01  VAX-USER PIC X(39) VALUE "SCLEMENS" USAGE DISPLAY-7.
+01  VAX-FILNAM-DFLT PIC X(39) VALUE "SPAGS::JTSUM.RPT" USAGE DISPLAY-7.
+01  VAX-FILNAM PIC X(39) USAGE DISPLAY-7.
+01  VAX-USER-DFLT PIC X(39) VALUE "SCLEMENS" USAGE DISPLAY-7.
+01  VAX-USER PIC X(39) USAGE DISPLAY-7.
 01  VAX-PSWD PIC X(39) USAGE DISPLAY-7.
 01  VAX-ACCNT PIC X(39) USAGE DISPLAY-7.
 
@@ -153,13 +176,41 @@ FD  JT-FIL LABEL RECORDS ARE STANDARD
     05  CONV-COST-CENTER PIC X(5).
     05  FILLER PIC XX VALUE SPACES.
     05  CONV-DATE PIC X(6).
+    05  FILLER PIC X VALUE SPACES.
+    05  CONV-TOTAL-HRS PIC X(6).
+    05  CONV-DETAIL-LINE OCCURS 10.
+	10  FILLER PIC X VALUE SPACES.
+	10  CONV-ACTIV-CODE PIC X(4).
+	10  CONV-PROD-LINE PIC X(4).
+	10  CONV-DISCR-NUM PIC X(5).
+	10  CONV-MFG-NUM PIC X(5).
+	10  CONV-HOURS PIC X(6).
+	10  CONV-OPER-CODE PIC X(4).
+
+01  CONV-HOLD-AREA.
+    05  CH-HOURS-HOLD PIC 999.99.
 
-01  VAX-TRANS-REC PIC X(52) USAGE DISPLAY-7.
+01  VAX-TRANS-REC PIC X(349) USAGE DISPLAY-7.
 
 01  EOF-FLAG PIC X.
     88 NOT-END-OF-FILE VALUE "N".
     88 END-OF-FILE VALUE "Y".
 
+01  CKPT-STATUS PIC X(2).
+
+01  CKPT-LAST-KEY.
+    05  LAST-BADGE-NUM PIC 9(7) VALUE 0.
+    05  LAST-WK-END-DATE PIC 9(6) VALUE 0.
+    05  LAST-CONT-SEQ PIC 9(2) VALUE 0.
+
+01  SKIP-FLAG PIC X VALUE "N".
+    88 SKIPPING-RECORDS VALUE "Y".
+    88 NOT-SKIPPING-RECORDS VALUE "N".
+
+01  HEADER-FLAG PIC X VALUE "N".
+    88 WRITING-HEADER-ROW VALUE "Y".
+    88 NOT-WRITING-HEADER-ROW VALUE "N".
+
 01  COPY-DIL-INTERFILS.
     COPY DIX OF "SYS:DIL.LIB".
     COPY DIT OF "SYS:DIL.LIB".
@@ -169,8 +220,9 @@ FD  JT-FIL LABEL RECORDS ARE STANDARD
 77  KNT PIC 99 COMP VALUE 0.
 77  WS-COMMAND PIC X(10).
 77  RET-CODE PIC S9(10) COMP.
+77  JV-SUB PIC S9(5) COMP.
 
-*******************************************************************************
+*
 
 PROCEDURE DIVISION.
 
@@ -180,9 +232,9 @@ THE-TOP SECTION.
 
     PERFORM START-UP.
 
-*    PERFORM OPEN-REMOTE-FILE.
-    perform main.
-*    PERFORM WRITE-REPORT-HEADER.
+    PERFORM MAIN THRU GET-VAX-PSWD.
+    PERFORM OPEN-REMOTE-FILE.
+    PERFORM WRITE-REPORT-HEADER.
 
     PERFORM PROCESS-RECORD THRU PROCESS-EXIT UNTIL END-OF-FILE.
 
@@ -190,7 +242,7 @@ THE-TOP SECTION.
 
     STOP RUN.
 
-*******************************************************************************
+*
 
 START-UP SECTION.
 
@@ -215,12 +267,61 @@ INITIALIZE-DATA-FILE.
     MOVE "N" TO EOF-FLAG.
     OPEN INPUT JT-FIL.
 
-*******************************************************************************
+CHECK-FOR-CHECKPOINT.
+
+*	If a prior run of this report died partway through, CKPT-FIL
+*	holds the key of the last job ticket successfully transmitted
+*	to the VAX.  Pick it up here so PROCESS-RECORD can skip back
+*	over the tickets already sent instead of starting the report
+*	over from BADGE-NUM 1 again.
+
+    OPEN INPUT CKPT-FIL.
+
+    IF CKPT-STATUS NOT = "00"
+	GO TO CHKPT-EXIT.
+
+    READ CKPT-FIL
+	AT END
+	    CLOSE CKPT-FIL
+	    GO TO CHKPT-EXIT.
+
+    MOVE CKPT-BADGE-NUM TO LAST-BADGE-NUM.
+    MOVE CKPT-WK-END-DATE TO LAST-WK-END-DATE.
+    MOVE CKPT-CONT-SEQ TO LAST-CONT-SEQ.
+    MOVE "Y" TO SKIP-FLAG.
+
+    DISPLAY "%Resuming after badge " LAST-BADGE-NUM
+	    ", week ending " LAST-WK-END-DATE ".".
+
+    CLOSE CKPT-FIL.
+
+CHKPT-EXIT.
+
+*
 
 MAIN SECTION.
 
 *******************************************************************************
 
+GET-VAX-DESTINATION.
+
+*	The VAX node/file and the account this report logs in under
+*	used to be compiled in.  Let the operator running the report
+*	redirect it to a different VAX destination or account without
+*	a recompile; a blank answer keeps the standing default.
+
+    DISPLAY "VAX destination file [" VAX-FILNAM-DFLT "]: "
+	    WITH NO ADVANCING.
+    ACCEPT VAX-FILNAM.
+    IF VAX-FILNAM = SPACES
+	MOVE VAX-FILNAM-DFLT TO VAX-FILNAM.
+
+    DISPLAY "VAX account [" VAX-USER-DFLT "]: "
+	    WITH NO ADVANCING.
+    ACCEPT VAX-USER.
+    IF VAX-USER = SPACES
+	MOVE VAX-USER-DFLT TO VAX-USER.
+
 GET-VAX-PSWD.
 
     DISPLAY "Enter the password for account: " VAX-USER.
@@ -230,7 +331,7 @@ OPEN-REMOTE-FILE.
 
     CALL ROPEN USING	VAX-FILNO, VAX-FILNAM, VAX-USER, VAX-PSWD, 
 			VAX-ACCNT, DIT-MODE-WRITE, DIT-TYPE-ASCII,
-			DIT-RFM-FIXED, DIT-RAT-ENVELOPE, 52, 7.
+			DIT-RFM-FIXED, DIT-RAT-ENVELOPE, 349, 7.
 
     IF DIL-SEVERITY = STS-K-SUCCESS
 	 DISPLAY "ROP$OK Open successful."
@@ -247,10 +348,24 @@ WRITE-REPORT-HEADER.
     MOVE  "BDG-NUM" TO  CONV-BADGE-NUM.
     MOVE  "C-C"     TO  CONV-COST-CENTER.
     MOVE  "DATE"    TO  CONV-DATE.
-
+    MOVE  "HOURS"   TO  CONV-TOTAL-HRS.
+    MOVE  "ACT"     TO  CONV-ACTIV-CODE (1).
+    MOVE  "PL"      TO  CONV-PROD-LINE (1).
+    MOVE  "DISCR"   TO  CONV-DISCR-NUM (1).
+    MOVE  "MFG"     TO  CONV-MFG-NUM (1).
+    MOVE  "HRS"     TO  CONV-HOURS (1).
+    MOVE  "OP"      TO  CONV-OPER-CODE (1).
+
+*	WRITE-REMOTE-RECORD looks at HEADER-FLAG to tell this header
+*	row apart from a real ticket -- it mustn't be logged as one,
+*	and it mustn't update CKPT-FIL, which only ever holds the key
+*	of the last real ticket transmitted.
+
+    MOVE "Y" TO HEADER-FLAG.
     PERFORM CONVERT-LOCAL-DATA THRU PROCESS-EXIT.
+    MOVE "N" TO HEADER-FLAG.
 
-*******************************************************************************
+*
 
 FINISH-UP SECTION.
 
@@ -275,7 +390,15 @@ CLOSE-REMOTE-REPORT-FILE.
 	 PERFORM ANALYZE-DIL-STATUS
 	 STOP RUN.
 
-*******************************************************************************
+CLEAR-CHECKPOINT.
+
+*	The report ran to completion, so there is nothing to resume.
+*	Wipe CKPT-FIL so the next run starts from BADGE-NUM 1 again.
+
+    OPEN OUTPUT CKPT-FIL.
+    CLOSE CKPT-FIL.
+
+*
 
 PROCESS-RECORD SECTION.
 
@@ -288,6 +411,20 @@ READ-LOCAL-DATA-RECORD.
 	AT END  MOVE "Y" TO EOF-FLAG
 		GO TO PROCESS-EXIT.
 
+SKIP-ALREADY-SENT-RECORD.
+
+*	On a fresh run SKIP-FLAG is "N" and this falls straight
+*	through.  On a restart it stays "Y" until JT-KEY passes the
+*	checkpointed key, so every ticket already transmitted on the
+*	prior run is read and discarded here instead of being
+*	reconverted and resent.
+
+    IF SKIPPING-RECORDS
+	IF JT-KEY NOT > CKPT-LAST-KEY
+	    GO TO READ-LOCAL-DATA-RECORD
+	ELSE
+	    MOVE "N" TO SKIP-FLAG.
+
 
 DISPLAY-NAME.
 
@@ -300,14 +437,36 @@ MOVE-LOCAL-DATA.
     MOVE  BADGE-NUM    TO  CONV-BADGE-NUM.
     MOVE  COST-CENTER  TO  CONV-COST-CENTER.
     MOVE  WK-END-DATE  TO  CONV-DATE.
+    MOVE  TOTAL-HRS    TO  CH-HOURS-HOLD.
+    MOVE  CH-HOURS-HOLD TO CONV-TOTAL-HRS.
+
+    PERFORM MOVE-ONE-DETAIL-LINE THRU MOVE-ONE-DETAIL-LINE-EXIT
+	VARYING JV-SUB FROM 1 BY 1 UNTIL JV-SUB > 10.
+
+    GO TO CONVERT-LOCAL-DATA.
+
+
+MOVE-ONE-DETAIL-LINE.
+
+    MOVE  ACTIV-CODE (JV-SUB)  TO  CONV-ACTIV-CODE (JV-SUB).
+    MOVE  PROD-LINE  (JV-SUB)  TO  CONV-PROD-LINE  (JV-SUB).
+    MOVE  DISCR-NUM  (JV-SUB)  TO  CONV-DISCR-NUM  (JV-SUB).
+    MOVE  MFG-NUM    (JV-SUB)  TO  CONV-MFG-NUM    (JV-SUB).
+    MOVE  HOURS      (JV-SUB)  TO  CH-HOURS-HOLD.
+    MOVE  CH-HOURS-HOLD        TO  CONV-HOURS      (JV-SUB).
+    MOVE  OPER-CODE  (JV-SUB)  TO  CONV-OPER-CODE  (JV-SUB).
+
+MOVE-ONE-DETAIL-LINE-EXIT.
+
+    EXIT.
 
 
 CONVERT-LOCAL-DATA.
 
     CALL CVGEN USING
 
-	REC-FOR-CONVERSION, DIX-SYS-10-20, 6, 0, 0, DIX-DT-SIXBIT,  52, 0,
-	     VAX-TRANS-REC, DIX-SYS-10-20, 7, 0, 0, DIX-DT-ASCII-7, 52, 0.
+	REC-FOR-CONVERSION, DIX-SYS-10-20, 6, 0, 0, DIX-DT-SIXBIT,  349, 0,
+	     VAX-TRANS-REC, DIX-SYS-10-20, 7, 0, 0, DIX-DT-ASCII-7, 349, 0.
 
 
 CHECK-CONVERSION-STATUS.
@@ -331,20 +490,44 @@ WRITE-REMOTE-RECORD.
 
     CALL RWRITE USING	VAX-FILNO,
 			7,
-			52,
+			349,
 			VAX-TRANS-REC.
 
 
     IF DIL-SEVERITY = STS-K-SUCCESS
-	 DISPLAY "Record " BADGE-NUM " written successfully. "
+	 IF WRITING-HEADER-ROW
+	      DISPLAY "Report header written successfully."
+	 ELSE
+	      DISPLAY "Record " BADGE-NUM " written successfully. "
 
     ELSE
 	 PERFORM ANALYZE-DIL-STATUS
 	 STOP RUN.
 
+UPDATE-CHECKPOINT.
+
+*	Record the ticket just transmitted as the new restart point.
+*	OPEN OUTPUT truncates CKPT-FIL, so it always holds exactly
+*	one record -- the most recently sent ticket's key.  Control
+*	falls through into this paragraph from WRITE-REMOTE-RECORD for
+*	the header row too, but the header row isn't a ticket and its
+*	BADGE-NUM/WK-END-DATE/CONT-SEQ are still at their initial
+*	values, so skip it here rather than in the caller.
+
+    IF WRITING-HEADER-ROW
+	GO TO PROCESS-EXIT.
+
+    MOVE BADGE-NUM TO CKPT-BADGE-NUM.
+    MOVE WK-END-DATE TO CKPT-WK-END-DATE.
+    MOVE CONT-SEQ TO CKPT-CONT-SEQ.
+
+    OPEN OUTPUT CKPT-FIL.
+    WRITE CKPT-REC.
+    CLOSE CKPT-FIL.
+
 PROCESS-EXIT.
 
-*******************************************************************************
+*
 
 ANALYZE-DIL-STATUS SECTION.
 
@@ -392,7 +575,7 @@ ANALYZE-STAT.
 
     DISPLAY "%Process halted.".
 
-*******************************************************************************
+*
 
 ANALYZE-DIX-ERROR SECTION.
 
