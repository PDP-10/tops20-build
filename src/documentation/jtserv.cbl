@@ -3,39 +3,36 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID.
 	JTSERV.
 
-AUTHOR.
-	DIGITAL EQUIPMENT CORPORATION.
-
-	COPYRIGHT (C) DIGITAL EQUIPMENT CORPORATION 1983, 1986.
-	ALL RIGHTS RESERVED.
-	
-	THIS SOFTWARE IS FURNISHED UNDER A LICENSE AND MAY  BE  USED  AND
-	COPIED ONLY IN ACCORDANCE WITH THE TERMS OF SUCH LICENSE AND WITH
-	THE INCLUSION OF THE ABOVE COPYRIGHT NOTICE.   THIS  SOFTWARE  OR
-	ANY  OTHER  COPIES  THEREOF MAY NOT BE PROVIDED OR OTHERWISE MADE
-	AVAILABLE TO ANY OTHER PERSON.  NO TITLE TO AND OWNERSHIP OF  THE
-	SOFTWARE IS HEREBY TRANSFERRED.
-	
-	THE INFORMATION IN THIS SOFTWARE IS  SUBJECT  TO  CHANGE  WITHOUT
-	NOTICE  AND  SHOULD  NOT  BE CONSTRUED AS A COMMITMENT BY DIGITAL
-	EQUIPMENT CORPORATION.
-	
-	DIGITAL ASSUMES NO RESPONSIBILITY FOR THE USE OR  RELIABILITY  OF
-	ITS SOFTWARE ON EQUIPMENT THAT IS NOT SUPPLIED BY DIGITAL.
+AUTHOR. DIGITAL EQUIPMENT CORPORATION.
 
+*	COPYRIGHT (C) DIGITAL EQUIPMENT CORPORATION 1983, 1986.
+*	ALL RIGHTS RESERVED.
+*
+*	THIS SOFTWARE IS FURNISHED UNDER A LICENSE AND MAY  BE  USED  AND
+*	COPIED ONLY IN ACCORDANCE WITH THE TERMS OF SUCH LICENSE AND WITH
+*	THE INCLUSION OF THE ABOVE COPYRIGHT NOTICE.   THIS  SOFTWARE  OR
+*	ANY  OTHER  COPIES  THEREOF MAY NOT BE PROVIDED OR OTHERWISE MADE
+*	AVAILABLE TO ANY OTHER PERSON.  NO TITLE TO AND OWNERSHIP OF  THE
+*	SOFTWARE IS HEREBY TRANSFERRED.
+*
+*	THE INFORMATION IN THIS SOFTWARE IS  SUBJECT  TO  CHANGE  WITHOUT
+*	NOTICE  AND  SHOULD  NOT  BE CONSTRUED AS A COMMITMENT BY DIGITAL
+*	EQUIPMENT CORPORATION.
+*
+*	DIGITAL ASSUMES NO RESPONSIBILITY FOR THE USE OR  RELIABILITY  OF
+*	ITS SOFTWARE ON EQUIPMENT THAT IS NOT SUPPLIED BY DIGITAL.
+*
+*
+*	This  program  is  a  portion  of  the  DIL  Load  Test sample
+*	application.  It is the server program, which is accessed from
+*	the remote programs:  JTTERM.CBL on the  20 and JTTERM.COB  on
+*	the VAX.
 
-	This  program  is  a  portion  of  the  DIL  Load  Test sample
-	application.  It is the server program, which is accessed from
-	the remote programs:  JTTERM.CBL on the  20 and JTTERM.COB  on
-	the VAX.
+INSTALLATION. DEC-MARLBOROUGH.
 
-INSTALLATION.
-	DEC-MARLBOROUGH.
+DATE-WRITTEN. JUNE 24, 1982.
 
-DATE-WRITTEN.
-	JUNE 24, 1982.
 
-
 * Facility: DIL-SAMPLE
 * 
 * Edit History:
@@ -86,7 +83,32 @@ DATE-WRITTEN.
 * 
 * Edit (%O'13', '3-Jul-86', 'Sandy Clemens')
 * %( Add V2.1 files to DS21:. )%
-ENVIRONMENT DIVISION.
+*
+* Edit (%O'14', '08-Aug-86', 'Sandy Clemens')
+* %( Key JT-FIL on badge number and week-ending date together so
+*    that a new week's ticket no longer overwrites a prior week's
+*    record for the same badge number.  Badge number alone is kept
+*    as an alternate key so the existence check still works the
+*    same way.  File: JTSERV.CBL )%
+*
+* Edit (%O'15', '08-Aug-86', 'Sandy Clemens')
+* %( TALLY-ACTIVITY didn't recognize a REVERSE log entry, so
+*    correction/reversal activity never showed up in the end-of-day
+*    summary.  Added DA-REVERSE-COUNT/-OK-COUNT/-ERR-COUNT and a line
+*    in WRITE-DAILY-SUMMARY.  Also added a duplicate detail-line
+*    check to UPDATE-DATA-FILE, the same test JTTERM already makes
+*    before sending, so a duplicate can't reach JT-FIL by some other
+*    path.  File: JTSERV.CBL )%
+*
+* Edit (%O'16', '08-Aug-86', 'Sandy Clemens')
+* %( REVERSE-DATA-FILE only ever deleted continuation segment 0,
+*    since that's all JTTERM sends on a reversal request -- a ticket
+*    on file as several continuation segments was left with segments
+*    1, 2, ... still on file after the operator was told the ticket
+*    was reversed.  Changed it to delete segment 0, then 1, then 2,
+*    ... until a segment isn't found, so a whole multi-segment ticket
+*    is voided by one reversal.  File: JTSERV.CBL )%
+ENVIRONMENT DIVISION.
 
 CONFIGURATION SECTION.
 
@@ -108,9 +130,16 @@ FILE-CONTROL.
     SELECT JT-FIL ASSIGN TO DSK
 	   ORGANIZATION IS RMS INDEXED
 	   ACCESS MODE IS DYNAMIC
-	   RECORD KEY IS JT-BADGE-NUM.
+	   RECORD KEY IS JT-KEY
+	   ALTERNATE RECORD KEY IS JT-BADGE-NUM WITH DUPLICATES.
+
+    SELECT JT-LOG-FIL ASSIGN TO DSK
+	   ORGANIZATION IS SEQUENTIAL.
+
+    SELECT JT-SUM-FIL ASSIGN TO DSK
+	   ORGANIZATION IS SEQUENTIAL.
 
-DATA DIVISION.
+DATA DIVISION.
 
 FILE SECTION.
 
@@ -122,10 +151,12 @@ FD  JT-FIL LABEL RECORDS ARE STANDARD
 	VALUE OF IDENTIFICATION IS "JOBTICRMS".
 
 01  JT-REC.
+    05  JT-KEY.
+	10  JT-BADGE-NUM PIC 9(7).
+	10  JT-WK-END-DATE PIC 9(6).
+	10  JT-CONT-SEQ PIC 9(2).
     05  JT-NAME PIC X(30).
-    05  JT-BADGE-NUM PIC 9(7).
     05  JT-COST-CENTER PIC X(4).
-    05  JT-WK-END-DATE PIC 9(6).
     05  JT-TOTAL-HRS COMP-1.
     05  JT-DETAIL-LINES OCCURS 10.
         10  JT-ACTIV-CD PIC X(4).
@@ -135,7 +166,33 @@ FD  JT-FIL LABEL RECORDS ARE STANDARD
         10  JT-HOURS COMP-1.
         10  JT-OP-CD PIC X(4).
 
-WORKING-STORAGE SECTION.
+FD  JT-LOG-FIL LABEL RECORDS ARE STANDARD
+	VALUE OF IDENTIFICATION IS "JOBTICLOG".
+
+01  JT-LOG-REC.
+    05  JTLOG-DATE PIC 9(6).
+    05  JTLOG-TIME PIC 9(8).
+    05  JTLOG-TRANS-TYPE PIC X(10).
+    05  JTLOG-BADGE-NUM PIC 9(7).
+    05  JTLOG-WK-END-DATE PIC 9(6).
+    05  JTLOG-RESULT PIC X(30).
+
+FD  JT-SUM-FIL LABEL RECORDS ARE STANDARD
+	VALUE OF IDENTIFICATION IS "JOBTICSUM".
+
+01  JT-SUM-REC.
+    05  SUM-DATE PIC 9(6).
+    05  SUM-LOOKUP-COUNT PIC 9(6).
+    05  SUM-FOUND-COUNT PIC 9(6).
+    05  SUM-NOTFOUND-COUNT PIC 9(6).
+    05  SUM-UPDATE-COUNT PIC 9(6).
+    05  SUM-UPDATE-OK-COUNT PIC 9(6).
+    05  SUM-UPDATE-ERR-COUNT PIC 9(6).
+    05  SUM-REVERSE-COUNT PIC 9(6).
+    05  SUM-REVERSE-OK-COUNT PIC 9(6).
+    05  SUM-REVERSE-ERR-COUNT PIC 9(6).
+
+WORKING-STORAGE SECTION.
 
 ***** message records *********************************************************
 
@@ -181,8 +238,10 @@ FD  JT-FIL LABEL RECORDS ARE STANDARD
 	    15  WS-MFG-NUM PIC 9(5) COMP.
 	    15  WS-HOURS COMP-1.
 	    15  WS-OP-CD PIC X(4).
+	10  WS-CONT-SEQ PIC S9(10) COMP.
+	10  WS-MORE-TO-COME PIC X(1).
 
-***** table of link status names **********************************************
+***** table of link status names **********************************************
 01  NETWORK-LINK-STATUS-TABLE.
     05  NETLN-ENTRY OCCURS 4 TO 6 DEPENDING ON SUB2 INDEXED BY NETIDX.
 	10  LINK-SYS-ORIG PIC S9(10) COMP.
@@ -195,6 +254,12 @@ FD  JT-FIL LABEL RECORDS ARE STANDARD
 *	serviced at a time.
 	10  LINK-BADGE-NUM PIC S9(7).
 *	keep track of which badge number this link is interested in
+	10  LINK-REQ-MODE PIC X(1).
+*	"U" = the remote is updating a job ticket, "R" = the remote is
+*	requesting a correction/reversal (cancellation) of a ticket
+*	already on file.  Set from reqtyp1 when the badge number comes
+*	in, and used when the matching data record arrives to decide
+*	whether to write it or delete the ticket it refers to.
 
 
 
@@ -224,7 +289,7 @@ FD  JT-FIL LABEL RECORDS ARE STANDARD
     05  A-ID PIC S9(10) COMP VALUE 7.
 *	link is active open and waiting to be sent the id record
 
-***** table of message values sent between server and remote ******************
+***** table of message values sent between server and remote ******************
 01  MESSAGE-DATA-VALUES.
 *	This table lists the  possible values that  can be moved  into
 *	the message-data field which is used to send messages  between
@@ -242,6 +307,13 @@ FD  JT-FIL LABEL RECORDS ARE STANDARD
 *	error in update, update aborted
     05  UPDA-ABORT PIC S9(10) COMP VALUE 5.
 *	the update was aborted (as requested, hopefully!)
+    05  REV-NOTEXIST PIC S9(10) COMP VALUE 6.
+*	a correction/reversal was requested but no ticket was found on
+*	file for the badge number, week-ending date and continuation
+*	segment given.
+    05  UPDA-DUP PIC S9(10) COMP VALUE 7.
+*	update rejected -- two detail lines on the incoming ticket charge
+*	the same activity/product line/discrete/mfg/operation code.
 
 
 
@@ -262,7 +334,7 @@ FD  JT-FIL LABEL RECORDS ARE STANDARD
     COPY DIT OF "SYS:DIL.LIB".
     COPY DIX OF "SYS:DIL.LIB".
 
-***** DCR call parameters*****************************************************
+***** DCR call parameters*****************************************************
 
 01  FFDS.
     05  RQ1-SRC-DSCR PIC S9(10) COMP OCCURS 3.
@@ -304,7 +376,7 @@ FD  JT-FIL LABEL RECORDS ARE STANDARD
 01  SRC-BIO PIC S9(10) COMP VALUE 0.
 01  DST-BIO PIC S9(10) COMP VALUE 0.
 
-***** dit call parameters *****************************************************
+***** dit call parameters *****************************************************
 
 01  OBJID PIC X(16) VALUE "135" USAGE IS DISPLAY-7.
 01  DESCR PIC X(16) VALUE SPACES USAGE IS DISPLAY-7.
@@ -324,11 +396,48 @@ FD  JT-FIL LABEL RECORDS ARE STANDARD
 01  BDG-FLAG PIC S9(10) COMP.
 01  BIT-REMAINDER PIC S9(10) COMP.
 
+01  MONITOR-MODE PIC X VALUE "N".
+    88 MONITOR-ON VALUE "Y".
+    88 MONITOR-OFF VALUE "N".
+
 77  SUB PIC S9(5) COMP.
 77  SUB2 PIC S9(5) COMP.
 77  DL-SUB PIC S9(5) COMP.
+77  DL-SUB2 PIC S9(5) COMP.
+77  MON-ANS PIC X.
+77  STATE-NAME PIC X(10).
+77  REV-SEG PIC S9(5) COMP.
+77  REV-SEG-COUNT PIC S9(5) COMP.
+
+01  DUP-FLAG PIC X VALUE "N".
+    88 DUPLICATE-FOUND VALUE "Y".
+    88 NO-DUPLICATE-FOUND VALUE "N".
+
+01  REV-SEG-FLAG PIC X VALUE "N".
+    88 REV-SEG-NOT-FOUND VALUE "Y".
+    88 REV-SEG-WAS-FOUND VALUE "N".
+
+01  REV-ERR-FLAG PIC X VALUE "N".
+    88 REV-DELETE-ERROR VALUE "Y".
+    88 REV-NO-DELETE-ERROR VALUE "N".
+
+***** end-of-day activity summary counters *************************************
+
+01  WS-TODAY PIC 9(6).
+
+01  DAILY-ACTIVITY-COUNTERS.
+    05  DA-REPORT-DATE PIC 9(6) VALUE 0.
+    05  DA-LOOKUP-COUNT PIC S9(10) COMP VALUE 0.
+    05  DA-FOUND-COUNT PIC S9(10) COMP VALUE 0.
+    05  DA-NOTFOUND-COUNT PIC S9(10) COMP VALUE 0.
+    05  DA-UPDATE-COUNT PIC S9(10) COMP VALUE 0.
+    05  DA-UPDATE-OK-COUNT PIC S9(10) COMP VALUE 0.
+    05  DA-UPDATE-ERR-COUNT PIC S9(10) COMP VALUE 0.
+    05  DA-REVERSE-COUNT PIC S9(10) COMP VALUE 0.
+    05  DA-REVERSE-OK-COUNT PIC S9(10) COMP VALUE 0.
+    05  DA-REVERSE-ERR-COUNT PIC S9(10) COMP VALUE 0.
 
-*******************************************************************************
+*******************************************************************************
 
 PROCEDURE DIVISION.
 
@@ -348,12 +457,17 @@ SET-STUFF-UP.
 MAIN-STUFF.
 
     PERFORM KEEP-LINKS-OPEN.
+    PERFORM CHECK-FOR-NEW-DAY THRU CFD-EXIT.
+
+    IF MONITOR-ON
+	PERFORM DISPLAY-LINK-STATUS-TABLE THRU DLST-EXIT.
+
     PERFORM WAIT-FOR-NETWORK-EVENT.
     PERFORM WHAT-HAPPENED.
 *	done with event, go back and wait for the next event to occur
     GO TO MAIN-STUFF.
 
-*******************************************************************************
+*******************************************************************************
 
 SET-UP SECTION.
 
@@ -397,7 +511,28 @@ SET-UP-FFDS.
 
     PERFORM MAKE-FFDS THRU MFFDS-EXIT.
 
-*******************************************************************************
+ASK-FOR-MONITOR-MODE.
+
+*	A supervisor starting the server can ask it to run in
+*	monitoring mode, which displays the full network link status
+*	table after each pass through the main loop so the state of
+*	every link can be watched from the console as events come in.
+
+    DISPLAY "Run in supervisor/monitoring mode? (Y or N): "
+	WITH NO ADVANCING.
+    ACCEPT MON-ANS.
+
+MON-REACC.
+
+    IF MON-ANS = "Y" MOVE "Y" TO MONITOR-MODE
+
+    ELSE IF MON-ANS = "N" MOVE "N" TO MONITOR-MODE
+
+	 ELSE DISPLAY "(Y OR N): " WITH NO ADVANCING
+	      ACCEPT MON-ANS
+	      GO TO MON-REACC.
+
+*******************************************************************************
 
 MAIN SECTION.
 
@@ -443,7 +578,29 @@ CHECK-NFOPP-STATUS.
 
 OPEN-EXIT.
 
-WAIT-FOR-NETWORK-EVENT.
+CHECK-FOR-NEW-DAY.
+
+*	once per pass through the main loop, see whether the date  has
+*	rolled over since the  last check.  the first  time through, DA-
+*	REPORT-DATE is still zero, so there is no completed day to  report
+*	on yet -- just remember today's date and move on.
+
+    ACCEPT WS-TODAY FROM DATE.
+
+    IF DA-REPORT-DATE = 0
+	MOVE WS-TODAY TO DA-REPORT-DATE
+	GO TO CFD-EXIT.
+
+    IF WS-TODAY = DA-REPORT-DATE
+	GO TO CFD-EXIT.
+
+    PERFORM WRITE-DAILY-SUMMARY THRU WDS-EXIT.
+
+    MOVE WS-TODAY TO DA-REPORT-DATE.
+
+CFD-EXIT.
+
+WAIT-FOR-NETWORK-EVENT.
 
 *	use dit  routine  nfgnd  to get  information  on  asynchronous
 *	network events, wait for any network event to occur
@@ -487,7 +644,71 @@ WHAT-HAPPENED.
     ELSE
 	PERFORM DIT-STAT-CHECK.
 
-*******************************************************************************
+*******************************************************************************
+
+MONITOR SECTION.
+
+*******************************************************************************
+
+*	Called once per pass through the Main Section's loop, but only
+*	when the server was started in supervisor/monitoring mode (see
+*	Ask-For-Monitor-Mode in the Set-Up Section).  Shows the state
+*	of every open network link.
+
+DISPLAY-LINK-STATUS-TABLE.
+
+    DISPLAY " ".
+    DISPLAY "---- NETWORK LINK STATUS TABLE ----".
+
+    PERFORM DISPLAY-ONE-LINK THRU DOL-EXIT
+	VARYING NETIDX FROM 1 BY 1 UNTIL NETIDX > SUB2.
+
+    DISPLAY "------------------------------------".
+
+DLST-EXIT.
+
+DISPLAY-ONE-LINK.
+
+    PERFORM SET-STATE-NAME.
+
+    DISPLAY "LINK " NETIDX ": STATE=" STATE-NAME
+	    "  SYS-ORIG=" LINK-SYS-ORIG(NETIDX)
+	    "  BADGE-NUM=" LINK-BADGE-NUM(NETIDX)
+	    "  REQ-MODE=" LINK-REQ-MODE(NETIDX).
+
+DOL-EXIT.
+
+SET-STATE-NAME.
+
+*	translate the numeric link-state code for this link into the
+*	mnemonic name it stands for (see Net-Link-Status above).
+
+    IF LINK-STATE(NETIDX) = UNOP MOVE "UNOP" TO STATE-NAME
+
+    ELSE
+    IF LINK-STATE(NETIDX) = O-PASS MOVE "O-PASS" TO STATE-NAME
+
+    ELSE
+    IF LINK-STATE(NETIDX) = A-BDGORCLS MOVE "A-BDGORCLS" TO STATE-NAME
+
+    ELSE
+    IF LINK-STATE(NETIDX) = A-ABORDAT MOVE "A-ABORDAT" TO STATE-NAME
+
+    ELSE
+    IF LINK-STATE(NETIDX) = A-WAIT MOVE "A-WAIT" TO STATE-NAME
+
+    ELSE
+    IF LINK-STATE(NETIDX) = A-UNKN MOVE "A-UNKN" TO STATE-NAME
+
+    ELSE
+    IF LINK-STATE(NETIDX) = P-UNKN MOVE "P-UNKN" TO STATE-NAME
+
+    ELSE
+    IF LINK-STATE(NETIDX) = A-ID MOVE "A-ID" TO STATE-NAME
+
+    ELSE MOVE "UNKNOWN" TO STATE-NAME.
+
+*******************************************************************************
 
 PROCESS-CONNECT SECTION.
 
@@ -508,7 +729,7 @@ PROCESS-CONNECT SECTION.
 
 PC-EXIT.
 
-*******************************************************************************
+*******************************************************************************
 
 PROCESS-DATA-EVENT SECTION.
 
@@ -535,7 +756,7 @@ PROCESS-DATA-EVENT SECTION.
 
 PD-EXIT.
 
-*******************************************************************************
+*******************************************************************************
 
 RECEIVE-ID-REC SECTION.
 
@@ -574,7 +795,7 @@ CHECK-SYSTEM-OF-ORIGIN.
 
 R-ID-EXIT.
 
-*******************************************************************************
+*******************************************************************************
 
 PROCESS-BDGORCLS SECTION.
 
@@ -594,30 +815,43 @@ RECEIVE-BADGE-REC.
 
 CHECK-REQUEST-TYPE.
 
-*	If reqtyp1 = 0 then process badge number.  If reqtyp1 = 1 then
-*	the remote program is requesting a disconnect.  If  processing
-*	of badge-num  is requested,  then save  the badge-num  in  the
-*	Network-Link-Status-Table for further  use.  If disconnect  is
-*	requested then close the link.
+*	If reqtyp1 = 0 then process badge number for a ticket update.
+*	If reqtyp1 = 1 then the remote program is requesting a
+*	disconnect.  If reqtyp1 = 2 then the remote program is
+*	processing the badge number for a correction/reversal request
+*	instead of an update.  If processing of badge-num is
+*	requested (0 or 2), then save the badge-num, and which kind of
+*	request it is, in the Network-Link-Status-Table for further
+*	use.  If disconnect is requested then close the link.
 
     IF REQTYP1 = 0 MOVE BADGE-NUM TO LINK-BADGE-NUM(NETIDX)
+		   MOVE "U" TO LINK-REQ-MODE(NETIDX)
+
+    ELSE IF REQTYP1 = 2 MOVE BADGE-NUM TO LINK-BADGE-NUM(NETIDX)
+			MOVE "R" TO LINK-REQ-MODE(NETIDX)
 
-    ELSE IF REQTYP1 = 1 MOVE 0 TO LINK-BADGE-NUM(NETIDX)
+	 ELSE IF REQTYP1 = 1 MOVE 0 TO LINK-BADGE-NUM(NETIDX)
 			MOVE SYNCH-DISCONN TO DISCONN-TYPE
 			PERFORM CLOSE-LINK THRU CL-EXIT
 			GO TO BDGORCLS-EXIT
 
-	 ELSE DISPLAY " "
-	      DISPLAY "%Error in request from remote process. Process halted."
-	      STOP RUN.
+	      ELSE DISPLAY " "
+		   DISPLAY "%Error in request from remote process on link " NETIDX "."
+		   DISPLAY "Link " NETIDX " will be closed..."
+		   MOVE USER-ABORT-DISCONN TO DISCONN-TYPE
+		   PERFORM CLOSE-LINK THRU CL-EXIT
+		   GO TO BDGORCLS-EXIT.
 
-CHECK-BADGE-NUMBER.
+CHECK-BADGE-NUMBER.
 
 *	search jt-fil for the record that corresponds to badge-num
 
     OPEN INPUT-OUTPUT JT-FIL.
 
     MOVE BADGE-NUM TO JT-BADGE-NUM.
+    MOVE "LOOKUP" TO JTLOG-TRANS-TYPE.
+    MOVE BADGE-NUM TO JTLOG-BADGE-NUM.
+    MOVE 0 TO JTLOG-WK-END-DATE.
 
     READ JT-FIL KEY IS JT-BADGE-NUM
 
@@ -626,6 +860,8 @@ CHECK-REQUEST-TYPE.
 	INVALID KEY MOVE B-NOTEXIST TO MESSAGE-DATA
 		    DISPLAY "INFO-JTSERV:B-NOTEXIST Badge number " badge-num " does not exist in file."
 		    CLOSE JT-FIL
+		    MOVE "NOT FOUND" TO JTLOG-RESULT
+		    PERFORM WRITE-LOG-ENTRY THRU WRITE-LOG-EXIT
 		    GO TO SEND-MESSAGE.
 
 
@@ -636,6 +872,8 @@ CHECK-REQUEST-TYPE.
 
     CLOSE JT-FIL.
 
+    MOVE "FOUND" TO JTLOG-RESULT.
+    PERFORM WRITE-LOG-ENTRY THRU WRITE-LOG-EXIT.
 
 
 SEND-MESSAGE.
@@ -662,7 +900,7 @@ SEND-MESSAGE.
 
 BDGORCLS-EXIT.
 
-RECEIVE-10-20-BDG.
+RECEIVE-10-20-BDG.
 
 *	if the remote  system is  also a 10/20,  move the  information
 *	directly into the badge-rec
@@ -708,7 +946,7 @@ RECEIVE-VAX-BDG.
 	DISPLAY " Conversion of badge-num is : " BADGE-NUM.
 
 
-*******************************************************************************
+*******************************************************************************
 
 PROCESS-ABORDAT SECTION.
 
@@ -733,6 +971,7 @@ CHECK-REQUEST-TYPE.
 
     IF REQTYP2 = 1
 	MOVE UPDA-ABORT TO MESSAGE-DATA
+	MOVE "N" TO WS-MORE-TO-COME
 	GO TO SEND-STATUS-TO-REMOTE
 
     ELSE
@@ -740,8 +979,11 @@ CHECK-REQUEST-TYPE.
 		NEXT SENTENCE
 
 	ELSE DISPLAY " "
-	     DISPLAY "%ERROR IN REMOTE SYSTEM CODE. PROCESS HALTED"
-		STOP RUN.
+	     DISPLAY "%Error in request from remote process on link " NETIDX "."
+	     DISPLAY "Link " NETIDX " will be closed..."
+	     MOVE USER-ABORT-DISCONN TO DISCONN-TYPE
+	     PERFORM CLOSE-LINK THRU CL-EXIT
+	     GO TO ABORDAT-EXIT.
 
 
 
@@ -752,58 +994,167 @@ CONVERT-DATA-IF-NECESS.
     IF LINK-SYS-ORIG(NETIDX) = DIX-SYS-VAX
 	PERFORM CONVERT-VAX-DATA THRU CVD-EXIT.
 
+CHECK-UPDATE-OR-REVERSE.
 
-UPDATE-DATA-FILE.
+*	a correction/reversal request was flagged back when the badge
+*	number for this link came in -- go delete the ticket instead
+*	of writing one.
+
+    IF LINK-REQ-MODE(NETIDX) = "R"
+	GO TO REVERSE-DATA-FILE.
+
+UPDATE-DATA-FILE.
 
     MOVE SPACES TO JT-REC.
 
 *	an update of the data file was requested by the remote program
 
-*	now open the file to the correct record
+*	now open the file to the correct record.  The record is keyed
+*	on badge number AND week-ending date together, so a ticket for
+*	a new week is written as a new record instead of overwriting
+*	whatever week's ticket is already on file for this badge number.
 
     MOVE 0 TO BDG-FLAG.
 
     OPEN INPUT-OUTPUT JT-FIL.
 
     MOVE LINK-BADGE-NUM(NETIDX) TO JT-BADGE-NUM.
+    MOVE WS-WK-END-DATE TO JT-WK-END-DATE.
+    MOVE WS-CONT-SEQ TO JT-CONT-SEQ.
 
-    READ JT-FIL KEY IS JT-BADGE-NUM
-	INVALID KEY DISPLAY "INFO-JTSERV: Badge number not exist in file."
+    MOVE "UPDATE" TO JTLOG-TRANS-TYPE.
+    MOVE JT-BADGE-NUM TO JTLOG-BADGE-NUM.
+    MOVE JT-WK-END-DATE TO JTLOG-WK-END-DATE.
+
+    READ JT-FIL KEY IS JT-KEY
+	INVALID KEY DISPLAY "INFO-JTSERV: No ticket yet on file for this badge/week."
 		    MOVE B-NOTEXIST TO BDG-FLAG.
 
 *	first move the data from the ws-rec into the jt-rec
 
     MOVE WS-NAME TO JT-NAME.
     MOVE WS-COST-CENTER TO JT-COST-CENTER.
-    MOVE WS-WK-END-DATE TO JT-WK-END-DATE.
     MOVE WS-TOTAL-HRS TO JT-TOTAL-HRS.
     PERFORM MOVE-DETAIL-LINES THRU MOVE-DL-EXIT
 	VARYING DL-SUB FROM 1 BY 1 UNTIL DL-SUB > WS-COUNT.
 
+*	JTTERM already keeps the user from keying in the same detail
+*	line twice, but that is a courtesy to the terminal user, not a
+*	guarantee about what shows up on the wire -- check again here
+*	before the ticket is ever written to JT-FIL.
+
+    PERFORM CHECK-FOR-DUPLICATE-LINE THRU CHECK-DUP-EXIT.
+
+    IF DUPLICATE-FOUND
+	DISPLAY "INFO-JTSERV: Duplicate detail line in incoming ticket -- update rejected."
+	MOVE UPDA-DUP TO MESSAGE-DATA
+	MOVE "DUPLICATE LINE" TO JTLOG-RESULT
+	GO TO CLOSE-FILE.
+
 *	now write or rewrite the record
 
     IF BDG-FLAG = B-EXIST 
 
 	REWRITE JT-REC INVALID KEY DISPLAY "INVALID KEY ON REWRITE."
 				   MOVE UPDA-ERR TO MESSAGE-DATA
+				   MOVE "REWRITE ERROR" TO JTLOG-RESULT
 				   GO TO CLOSE-FILE
     ELSE IF BDG-FLAG = B-NOTEXIST
 
 	WRITE JT-REC INVALID KEY DISPLAY "INVALID KEY ON WRITE."
 				 MOVE UPDA-ERR TO MESSAGE-DATA
+				 MOVE "WRITE ERROR" TO JTLOG-RESULT
 				 GO TO CLOSE-FILE.
 
 *	if update ok, move upda-ok value to message-data to be sent to
 *	remote
 
     MOVE UPDA-OK TO MESSAGE-DATA.
+    MOVE "OK" TO JTLOG-RESULT.
     DISPLAY " Record written to RMS indexed file ok!! ".
 
 CLOSE-FILE.
 
     CLOSE JT-FIL.
 
-SEND-STATUS-TO-REMOTE.
+    PERFORM WRITE-LOG-ENTRY THRU WRITE-LOG-EXIT.
+
+    GO TO SEND-STATUS-TO-REMOTE.
+
+REVERSE-DATA-FILE.
+
+*	A correction/reversal request asks the server to remove the
+*	job ticket already on file for this badge number and
+*	week-ending date.  JTTERM only ever collects a badge number and
+*	week-ending date for a reversal (it always sends CONT-SEQ 0 --
+*	there is no way for the operator to say "just this continuation
+*	segment"), so a ticket that ran past the 10-line cap
+*	and is on file as several continuation segments needs every
+*	segment deleted, not just segment 0, or the later segments are
+*	left behind after the operator is told the ticket was reversed.
+*	Delete segment 0, then 1, then 2, ... until a segment isn't
+*	found on file -- continuation segments are always written
+*	starting at 0 with no gaps, so the first missing segment number
+*	marks the end of the ticket.  Any detail-line data accompanying
+*	the request is ignored -- only the key fields matter.
+
+    OPEN INPUT-OUTPUT JT-FIL.
+
+    MOVE LINK-BADGE-NUM(NETIDX) TO JT-BADGE-NUM.
+    MOVE WS-WK-END-DATE TO JT-WK-END-DATE.
+
+    MOVE "REVERSE" TO JTLOG-TRANS-TYPE.
+    MOVE JT-BADGE-NUM TO JTLOG-BADGE-NUM.
+    MOVE JT-WK-END-DATE TO JTLOG-WK-END-DATE.
+
+    MOVE 0 TO REV-SEG-COUNT.
+    MOVE "N" TO REV-SEG-FLAG.
+    MOVE "N" TO REV-ERR-FLAG.
+
+    PERFORM DELETE-ONE-SEGMENT THRU DELETE-ONE-SEGMENT-EXIT
+	VARYING REV-SEG FROM 0 BY 1
+	UNTIL REV-SEG-NOT-FOUND OR REV-DELETE-ERROR.
+
+    IF REV-SEG-COUNT = 0
+	DISPLAY "INFO-JTSERV: No ticket on file to reverse for this badge/week."
+	MOVE REV-NOTEXIST TO MESSAGE-DATA
+	MOVE "NOT FOUND" TO JTLOG-RESULT
+    ELSE
+	IF REV-DELETE-ERROR
+	    MOVE UPDA-ERR TO MESSAGE-DATA
+	    MOVE "DELETE ERROR" TO JTLOG-RESULT
+	ELSE
+	    MOVE UPDA-OK TO MESSAGE-DATA
+	    MOVE "REVERSED" TO JTLOG-RESULT
+	    DISPLAY " Record(s) deleted from RMS indexed file ok!! ".
+
+    GO TO CLOSE-REVERSE-FILE.
+
+DELETE-ONE-SEGMENT.
+
+    MOVE REV-SEG TO JT-CONT-SEQ.
+
+    READ JT-FIL KEY IS JT-KEY
+	INVALID KEY MOVE "Y" TO REV-SEG-FLAG
+		    GO TO DELETE-ONE-SEGMENT-EXIT.
+
+    DELETE JT-FIL INVALID KEY DISPLAY "INVALID KEY ON DELETE."
+			      MOVE "Y" TO REV-ERR-FLAG
+			      GO TO DELETE-ONE-SEGMENT-EXIT.
+
+    ADD 1 TO REV-SEG-COUNT.
+
+DELETE-ONE-SEGMENT-EXIT.
+
+    EXIT.
+
+CLOSE-REVERSE-FILE.
+
+    CLOSE JT-FIL.
+
+    PERFORM WRITE-LOG-ENTRY THRU WRITE-LOG-EXIT.
+
+SEND-STATUS-TO-REMOTE.
 
 *	send the  remote  program the  status  of the  update:  either
 *	upda-abort, upda-ok, or upda-err
@@ -819,17 +1170,26 @@ CLOSE-FILE.
     ELSE
 	PERFORM DIT-STAT-CHECK.
 
-    MOVE A-BDGORCLS TO LINK-STATE(NETIDX).
+*	A ticket with more than 10 detail lines comes in as a series
+*	of continuation segments under the same badge number.  As long
+*	as more segments are on the way, keep this link open and
+*	waiting for the next data segment instead of falling back to
+*	awaiting a new badge number or a close request.
+
+    IF WS-MORE-TO-COME = "Y"
+	MOVE A-ABORDAT TO LINK-STATE(NETIDX)
+    ELSE
+	MOVE A-BDGORCLS TO LINK-STATE(NETIDX).
 
 ABORDAT-EXIT.
 
-RECEIVE-10-20-DATA.
+RECEIVE-10-20-DATA.
 
 *	If the remote  system is  also a 10/20,  move the  information
 *	directly into the data-rec.
 
     MOVE 36 TO MSG-BYTSIZ.
-    MOVE 61 TO MSGLEN.
+    MOVE 63 TO MSGLEN.
     ENTER MACRO NFRCV USING NETLN(NETIDX), MSG-BYTSIZ, MSGLEN,
 			    DATA-RECORD, DIT-MSG-MSG, DIT-WAIT-YES.
 
@@ -876,7 +1236,141 @@ MOVE-DETAIL-LINES.
 
 MOVE-DL-EXIT.
 
-*******************************************************************************
+*	A detail line is treated as a duplicate of an earlier one on
+*	this same ticket when the activity code, product line code,
+*	discrete number, manufacturing job number and operation code
+*	all match an earlier line, the same test JTTERM makes before
+*	ever sending the ticket.
+
+CHECK-FOR-DUPLICATE-LINE.
+
+    MOVE "N" TO DUP-FLAG.
+
+    IF WS-COUNT > 1
+	PERFORM CHECK-ONE-DETAIL-LINE THRU CHECK-ONE-DETAIL-LINE-EXIT
+	    VARYING DL-SUB FROM 2 BY 1 UNTIL DL-SUB > WS-COUNT.
+
+CHECK-DUP-EXIT.
+
+    EXIT.
+
+CHECK-ONE-DETAIL-LINE.
+
+    PERFORM COMPARE-DETAIL-LINE THRU COMPARE-DL-EXIT
+	VARYING DL-SUB2 FROM 1 BY 1 UNTIL DL-SUB2 >= DL-SUB.
+
+CHECK-ONE-DETAIL-LINE-EXIT.
+
+    EXIT.
+
+COMPARE-DETAIL-LINE.
+
+    IF WS-ACTIV-CD(DL-SUB2) = WS-ACTIV-CD(DL-SUB)
+	AND WS-PL-NUM(DL-SUB2) = WS-PL-NUM(DL-SUB)
+	AND WS-DIS-NUM(DL-SUB2) = WS-DIS-NUM(DL-SUB)
+	AND WS-MFG-NUM(DL-SUB2) = WS-MFG-NUM(DL-SUB)
+	AND WS-OP-CD(DL-SUB2) = WS-OP-CD(DL-SUB)
+	MOVE "Y" TO DUP-FLAG.
+
+COMPARE-DL-EXIT.
+
+    EXIT.
+
+*******************************************************************************
+
+LOG-TRANSACTION SECTION.
+
+*******************************************************************************
+
+*	Append one record to the permanent job ticket transaction log,
+*	JT-LOG-FIL, recording a badge lookup or a ticket update.  The
+*	caller moves JTLOG-TRANS-TYPE, JTLOG-BADGE-NUM, JTLOG-WK-END-DATE,
+*	and JTLOG-RESULT before coming here.
+
+WRITE-LOG-ENTRY.
+
+    ACCEPT JTLOG-DATE FROM DATE.
+    ACCEPT JTLOG-TIME FROM TIME.
+
+    OPEN EXTEND JT-LOG-FIL.
+    WRITE JT-LOG-REC.
+    CLOSE JT-LOG-FIL.
+
+    PERFORM TALLY-ACTIVITY THRU TALLY-EXIT.
+
+WRITE-LOG-EXIT.
+
+TALLY-ACTIVITY.
+
+*	fold this transaction into the running totals for today's
+*	end-of-day activity summary.
+
+    IF JTLOG-TRANS-TYPE = "LOOKUP"
+	ADD 1 TO DA-LOOKUP-COUNT
+	IF JTLOG-RESULT = "FOUND"
+	    ADD 1 TO DA-FOUND-COUNT
+	ELSE
+	    ADD 1 TO DA-NOTFOUND-COUNT
+
+    ELSE
+    IF JTLOG-TRANS-TYPE = "UPDATE"
+	ADD 1 TO DA-UPDATE-COUNT
+	IF JTLOG-RESULT = "OK"
+	    ADD 1 TO DA-UPDATE-OK-COUNT
+	ELSE
+	    ADD 1 TO DA-UPDATE-ERR-COUNT
+
+    ELSE
+    IF JTLOG-TRANS-TYPE = "REVERSE"
+	ADD 1 TO DA-REVERSE-COUNT
+	IF JTLOG-RESULT = "REVERSED"
+	    ADD 1 TO DA-REVERSE-OK-COUNT
+	ELSE
+	    ADD 1 TO DA-REVERSE-ERR-COUNT.
+
+TALLY-EXIT.
+
+*******************************************************************************
+
+DAILY-SUMMARY SECTION.
+
+*******************************************************************************
+
+*	Write one record to JT-SUM-FIL summarizing a completed day's
+*	lookup and update activity, then clear the counters so the new
+*	day starts from zero.  Called from CHECK-FOR-NEW-DAY in the
+*	Main Section when the system date rolls over.
+
+WRITE-DAILY-SUMMARY.
+
+    MOVE DA-REPORT-DATE TO SUM-DATE.
+    MOVE DA-LOOKUP-COUNT TO SUM-LOOKUP-COUNT.
+    MOVE DA-FOUND-COUNT TO SUM-FOUND-COUNT.
+    MOVE DA-NOTFOUND-COUNT TO SUM-NOTFOUND-COUNT.
+    MOVE DA-UPDATE-COUNT TO SUM-UPDATE-COUNT.
+    MOVE DA-UPDATE-OK-COUNT TO SUM-UPDATE-OK-COUNT.
+    MOVE DA-UPDATE-ERR-COUNT TO SUM-UPDATE-ERR-COUNT.
+    MOVE DA-REVERSE-COUNT TO SUM-REVERSE-COUNT.
+    MOVE DA-REVERSE-OK-COUNT TO SUM-REVERSE-OK-COUNT.
+    MOVE DA-REVERSE-ERR-COUNT TO SUM-REVERSE-ERR-COUNT.
+
+    OPEN EXTEND JT-SUM-FIL.
+    WRITE JT-SUM-REC.
+    CLOSE JT-SUM-FIL.
+
+    MOVE 0 TO DA-LOOKUP-COUNT.
+    MOVE 0 TO DA-FOUND-COUNT.
+    MOVE 0 TO DA-NOTFOUND-COUNT.
+    MOVE 0 TO DA-UPDATE-COUNT.
+    MOVE 0 TO DA-UPDATE-OK-COUNT.
+    MOVE 0 TO DA-UPDATE-ERR-COUNT.
+    MOVE 0 TO DA-REVERSE-COUNT.
+    MOVE 0 TO DA-REVERSE-OK-COUNT.
+    MOVE 0 TO DA-REVERSE-ERR-COUNT.
+
+WDS-EXIT.
+
+*******************************************************************************
 
 CLOSE-LINK SECTION.
 
@@ -900,7 +1394,7 @@ CLOSE-LINK SECTION.
 
 CL-EXIT.
 
-*******************************************************************************
+*******************************************************************************
 
 WHICH-LINK SECTION.
 
@@ -916,7 +1410,7 @@ WHICH-LINK SECTION.
 
 WHICH-EXIT.
 
-*******************************************************************************
+*******************************************************************************
 
 CONVERT-VAX-DATA SECTION.
 
@@ -971,9 +1465,21 @@ CONVERT-WS-COUNT.
     PERFORM CONVERT-DETAIL-LINES THROUGH CONV-EXIT
 			VARYING DL-SUB FROM 1 BY 1 UNTIL DL-SUB > WS-COUNT.
 
+FORCE-NO-CONTINUATION.
+
+*	The VAX side of this link has no notion of continuation
+*	tickets -- it always sends one complete job ticket per data
+*	record.  WS-CONT-SEQ and WS-MORE-TO-COME only travel in the
+*	10-20-to-10-20 wire format, so they are never set by the DCR
+*	conversion above.  Force them here so a VAX-submitted ticket
+*	is always filed as a standalone, non-continuation record.
+
+    MOVE 0 TO WS-CONT-SEQ.
+    MOVE "N" TO WS-MORE-TO-COME.
+
 CVD-EXIT.
 
-CONVERT-DETAIL-LINES.
+CONVERT-DETAIL-LINES.
 
 CONVERT-ACTIV-CD-FLD.
 *	convert acitvity code field
@@ -1031,7 +1537,7 @@ CONVERT-OP-CD-FLD.
 
 CONV-EXIT.
 
-*******************************************************************************
+*******************************************************************************
 
 MAKE-FFDS SECTION.
 
@@ -1156,7 +1662,7 @@ MAKE-FFDS SECTION.
 
 MFFDS-EXIT.
 
-MAKE-DETAIL-LINES-FFDS.
+MAKE-DETAIL-LINES-FFDS.
 
 *	make activity code field ffds
 
@@ -1260,7 +1766,7 @@ MFFDS-EXIT.
 
 MDLFFDS-EXIT.
 
-*******************************************************************************
+*******************************************************************************
 
 DCR-STATUS-CHECK SECTION.
 
@@ -1293,7 +1799,7 @@ DCR-INFO-RET-CHECK.
 
 CI-EXIT.
 
-DCR-ERROR-RET-CHECK.
+DCR-ERROR-RET-CHECK.
 
     IF DIL-MESSAGE = DIX-C-TOOBIG
 	DISPLAY "DCR:STS$K_SEVERE Converted source field too large for destination field"
@@ -1369,7 +1875,7 @@ CI-EXIT.
 
 CE-EXIT.
 	     
-*******************************************************************************
+*******************************************************************************
 
 DIT-STAT-CHECK SECTION.
 
